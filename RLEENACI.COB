@@ -14,7 +14,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL ARCH-NAC         ASSIGN TO "NACIONALIDAD.dat"
-                                        ORGANIZATION IS SEQUENTIAL
+                                        ORGANIZATION IS INDEXED
+                                        RECORD KEY IS codigNacion
                                         FILE STATUS IS wss-fs-nac.
        DATA DIVISION.
        FILE SECTION.
@@ -22,32 +23,49 @@
            01  REG-NAC.
                 05 codigNacion           PIC X(3).
                 05 descripNacion         PIC X(20).
+                05 activaNacion          PIC X.
+                    88 NACION-ACTIVA             VALUE "S".
+                    88 NACION-INACTIVA           VALUE "N".
 
        WORKING-STORAGE SECTION.
        77  flag                          PIC X         VALUE "N".
-       77  cont                          PIC 9         VALUE 1.
+       77  cont                          PIC 9(3) COMP VALUE 1.
        01  WSS-REG-NAC.
                 05 wss-codigNacion       PIC X(3).
                 05 wss-descripNacion     PIC X(20).
+                05 wss-activaNacion      PIC X.
 
        01  wss-fs-nac                    PIC X(2).
            88 wss-fs-nac-OK                           VALUE '00'.
            88 wss-fs-nac-EOF                          VALUE '10'.
 
-       01  VECTOR-NACIONALIDADES  OCCURS 10 TIMES.
+       01  VECTOR-NACIONALIDADES  OCCURS 100 TIMES.
            05 vec-codigNacion            PIC X(3).
            05 vec-descripNacion          PIC X(20).
+           05 vec-activaNacion           PIC X.
+               88 VEC-NACION-ACTIVA              VALUE "S".
 
        01  WS-IND                        PIC 9(2) COMP.
           01  SW-INDICADOR               PIC X        VALUE SPACES.
                  88 NO-ENCONTRADO                     VALUE "N".
                   88 ENCONTRADO                       VALUE "S".
-       01  MENU.
+       01  WS-IND-CHK                    PIC 9(2) COMP.
+       77  wss-codigo-duplicado          PIC X        VALUE "N".
+           88 CODIGO-DUPLICADO                        VALUE "S".
+       01  WS-SWAP-NACION.
+           05 ws-swap-codigNacion        PIC X(3).
+           05 ws-swap-descripNacion      PIC X(20).
+           05 ws-swap-activaNacion       PIC X.
+
+       01  LINEA-MENU-NAC.
            05 FILLER                     PIC X(8)     VALUE "CODIGO: ".
            05 codi-menu                  PIC X(3).
            05 FILLER                     PIC X(15)    VALUE
            " DESCRIPCION: ".
            05 descripNacion-menu         PIC X(20).
+           05 FILLER                     PIC X(10)    VALUE
+           " ACTIVA: ".
+           05 activaNacion-menu          PIC X.
 
        LINKAGE SECTION.
        01  AREA-DE-COMMUNICATIONN.
@@ -71,6 +89,10 @@
                    PERFORM 2000-BUSCAR-DATO-EN-EL-VECTOR
                WHEN 3
                    PERFORM 3000-MOSTRAR-DATOS-DEL-ARCH
+               WHEN 4
+                   PERFORM 4000-BUSCAR-ACTIVO-EN-EL-VECTOR
+               WHEN 5
+                   PERFORM 5000-RECARGAR-VECTOR-DE-LA-RUTINA
                WHEN OTHER
                    DISPLAY "error al seleccionar una opcion"
            END-EVALUATE
@@ -97,13 +119,30 @@
            READ ARCH-NAC  AT END  MOVE "S" to flag
            END-READ
            PERFORM UNTIL flag = "S"
+               PERFORM 1250-VERIFICAR-CODIGO-DUPLICADO
+               IF CODIGO-DUPLICADO
+                   DISPLAY "ADVERTENCIA: codigo de nacionalidad "
+                       "duplicado en NACIONALIDAD.dat: " codigNacion
+               END-IF
                MOVE descripNacion TO vec-descripNacion(cont)
                MOVE codigNacion TO vec-codigNacion(cont)
+               MOVE activaNacion TO vec-activaNacion(cont)
                ADD 1 TO cont
                READ ARCH-NAC AT END MOVE "S" to flag
                END-READ
            END-PERFORM.
 
+      *-----------------------------------------------------------------
+
+       1250-VERIFICAR-CODIGO-DUPLICADO.
+           MOVE "N" TO wss-codigo-duplicado
+           PERFORM VARYING WS-IND-CHK FROM 1 BY 1 UNTIL WS-IND-CHK >=
+                   cont OR CODIGO-DUPLICADO
+               IF vec-codigNacion(WS-IND-CHK) EQUAL codigNacion
+                   MOVE "S" TO wss-codigo-duplicado
+               END-IF
+           END-PERFORM.
+
       *-----------------------------------------------------------------
 
        1300-CERRAR-ARCHIVO.
@@ -117,7 +156,7 @@
        2000-BUSCAR-DATO-EN-EL-VECTOR.
            SET NO-ENCONTRADO TO TRUE
            MOVE 1 TO cont
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 10
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
                              OR ENCONTRADO
                IF vec-codigNacion(WS-IND)  EQUAL NUM-DAT-BUSCAR
                    SET ENCONTRADO TO TRUE
@@ -131,6 +170,39 @@
                MOVE 10 TO retorn-num
            END-IF.
 
+      *-----------------------------------------------------------------
+
+       4000-BUSCAR-ACTIVO-EN-EL-VECTOR.
+           SET NO-ENCONTRADO TO TRUE
+           MOVE 1 TO cont
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
+                             OR ENCONTRADO
+               IF vec-codigNacion(WS-IND)  EQUAL NUM-DAT-BUSCAR
+                   AND VEC-NACION-ACTIVA(WS-IND)
+                   SET ENCONTRADO TO TRUE
+                   MOVE vec-descripNacion(WS-IND) TO DESCRIPCION
+                   MOVE 0 TO retorn-num
+               END-IF
+           END-PERFORM
+
+           IF NO-ENCONTRADO
+               MOVE "Nacionalidad no encontrada o inactiva" TO
+                   retorn-txt
+               MOVE 10 TO retorn-num
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      * limpia el vector y vuelve a leer NACIONALIDAD.dat, para que un
+      * menu de larga duracion refleje altas/bajas hechas por PGENPAIS
+      * luego de la primera carga
+       5000-RECARGAR-VECTOR-DE-LA-RUTINA.
+           MOVE 1 TO cont
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
+               INITIALIZE VECTOR-NACIONALIDADES(WS-IND)
+           END-PERFORM
+           PERFORM 1000-CARGAR-VECTOR-DE-LA-RUTINA.
+
       *-----------------------------------------------------------------
 
        3000-MOSTRAR-DATOS-DEL-ARCH.
@@ -141,18 +213,51 @@
       *-----------------------------------------------------------------
 
        3100-MOSTRAR-DATOS.
+           MOVE 1 TO cont
            MOVE "N" TO flag
            READ ARCH-NAC AT END MOVE "S" to flag
            END-READ
            PERFORM UNTIL flag = "S"
                MOVE codigNacion TO vec-codigNacion(cont)
                MOVE descripNacion TO vec-descripNacion(cont)
-               MOVE vec-codigNacion(cont) TO codi-menu
-               MOVE  vec-descripNacion(cont) to descripNacion-menu
-               DISPLAY MENU
-               DISPLAY "---------------------------------------------"
+               MOVE activaNacion TO vec-activaNacion(cont)
+               ADD 1 TO cont
                READ ARCH-NAC AT END MOVE "S" to flag
                END-READ
+           END-PERFORM
+           PERFORM 3150-ORDENAR-VECTOR-POR-CODIGO
+           PERFORM 3200-DESPLEGAR-VECTOR.
+
+      *-----------------------------------------------------------------
+
+      * ordena el vector por codigNacion (burbuja) antes de listarlo,
+      * para que el listado quede en orden de codigo sin importar el
+      * orden en que las nacionalidades se fueron cargando al archivo
+       3150-ORDENAR-VECTOR-POR-CODIGO.
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > cont - 1
+               PERFORM VARYING WS-IND-CHK FROM 1 BY 1 UNTIL
+                       WS-IND-CHK > cont - 1 - WS-IND
+                   IF vec-codigNacion(WS-IND-CHK) >
+                           vec-codigNacion(WS-IND-CHK + 1)
+                       MOVE VECTOR-NACIONALIDADES(WS-IND-CHK) TO
+                           WS-SWAP-NACION
+                       MOVE VECTOR-NACIONALIDADES(WS-IND-CHK + 1) TO
+                           VECTOR-NACIONALIDADES(WS-IND-CHK)
+                       MOVE WS-SWAP-NACION TO
+                           VECTOR-NACIONALIDADES(WS-IND-CHK + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3200-DESPLEGAR-VECTOR.
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > cont - 1
+               MOVE vec-codigNacion(WS-IND) TO codi-menu
+               MOVE vec-descripNacion(WS-IND) to descripNacion-menu
+               MOVE vec-activaNacion(WS-IND) TO activaNacion-menu
+               DISPLAY LINEA-MENU-NAC
+               DISPLAY "---------------------------------------------"
            END-PERFORM.
 
       *----------------------------------------------------------------
