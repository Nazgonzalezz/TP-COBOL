@@ -20,6 +20,8 @@
        77  bisiesto        PIC 9 VALUE 0.
        77  aux             PIC 9(5).
        77  resto           PIC 9(5).
+       77  wss-fechaHoy    PIC X(8).
+       77  wss-anioMax     PIC 9(4) VALUE 2024.
 
        01  FECHAA.
            05 dia          PIC 99.
@@ -81,6 +83,9 @@
       */////////////////////////////////////////////////////////////////
 
        MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO wss-fechaHoy
+           MOVE wss-fechaHoy(1:4) TO wss-anioMax
+
            EVALUATE OPCION
                WHEN 1
                    PERFORM 1000-INGRESO-DATO-VALIDO
@@ -115,7 +120,7 @@
            PERFORM UNTIL flag = 1
                DISPLAY "ingrese el anio"
                ACCEPT anio
-               IF anio >= 1900 and anio <=2024 THEN
+               IF anio >= 1900 and anio <= wss-anioMax THEN
                    MOVE 1 TO flag
                ELSE
                    DISPLAY "error, lo ingreso mal"
@@ -169,7 +174,7 @@
        3000-VALIDO-AREA-COMMUNICATION.
            MOVE 0 TO FLAG
 
-           IF anioo >= 1900 and anioo <=2024 THEN
+           IF anioo >= 1900 and anioo <= wss-anioMax THEN
                ADD 1 TO flag
            ELSE
                ADD 100 TO retorn-num
