@@ -0,0 +1,234 @@
+      ******************************************************************
+      * Author: Gonzalez Nazarena Araceli
+      * Date:
+      * Purpose: Programa que genera el archivo "ALUMNOS.DAT" con
+      *    los datos que se ingresan por teclado, validando la
+      *    nacionalidad contra NACIONALIDAD.dat a traves de RLEENACI
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENALUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL ARCH-ALU         ASSIGN TO "ALUMNOS.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-alu.
+
+       SELECT OPTIONAL ARCH-AUDIT       ASSIGN TO "AUDIT.LOG"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-aud.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-ALU.
+           01  REG-ALU.
+                05 ALU-NRO-ALUMNO         PIC X(4).
+                05 ALU-NOMBRE             PIC X(23).
+                05 ALU-NRO-PAIS           PIC X(3).
+                05 espacio                PIC X.
+                05 ALU-FECHA-INGRESO      PIC 9(8).
+
+       FD  ARCH-AUDIT.
+           01  REG-AUDIT.
+                05 aud-fecha              PIC 9(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-hora               PIC 9(6).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-usuario            PIC X(20).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-programa           PIC X(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-clave              PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  flag                          PIC 9     VALUE 0.
+       77  wss-nacion-validada           PIC X     VALUE "N".
+       01  WSS-REG-ALU.
+                05 wss-nroAlumno         PIC X(4).
+                05 wss-nombreAlumno      PIC X(23).
+                05 wss-nroPais           PIC X(3).
+                05 wss-espacio           PIC X     VALUE SPACES.
+                05 wss-fechaIngreso      PIC 9(8).
+
+       01  wss-fs-alu                    PIC X(2).
+           88 wss-fs-alu-OK                        VALUE '00'.
+           88 wss-fs-alu-EOF                       VALUE '10'.
+           88 wss-fs-alu-NOEXISTE                  VALUE '05'.
+
+       01  wss-fs-aud                    PIC X(2).
+           88 wss-fs-aud-OK                        VALUE '00'.
+           88 wss-fs-aud-NOEXISTE                  VALUE '05'.
+
+       01  RUTINAS.
+           05 Rnaci                      PIC X(8)  VALUE "RLEENACI".
+           05 Rfecha                     PIC X(8)  VALUE "RUTFECHH".
+
+      *VARIABLES PARA INVOCAR A LA RUTINA DE BUSCAR NACIONALIDADES
+       01  AREA-DE-COMMUNICATION-NACI.
+           05 DATOS-ENTRADA.
+               10 OPCION-N            PIC 9.
+               10 NAC-NUM-DAT-BUSCAR  PIC X(3).
+           05 DATOS-SALIDA.
+               10 DESCRIPCION-NAC     PIC X(20).
+               10 COMO-TERMINO.
+                   15 retorn-num-n    PIC 9(3).
+                   15 retorn-txt-n    PIC X(30).
+
+      *VARIABLES QUE USO PARA LA RUTINA DE FECHA
+       01  AREA-DE-COMMUNICATION-FECH.
+           05 DATOS-ENTRADA-A-LA-RUTINA.
+               10 OPCION-F            PIC 9.
+               10 FECHA.
+                   15 diaa            PIC 99.
+                   15 mess            PIC 99.
+                   15 anioo           PIC 9(4).
+           05 DATOS-SALIDA-DE-LA-RUTINA.
+               10 ANIO-VALIDADO       PIC 9(4).
+               10 MES-VALIDADO        PIC 99.
+               10 FECHA-FORMATOO1     PIC X(8).
+               10 FECHA-FORMATOO2     PIC X(8).
+               10 FECHA-FORMATOO3     PIC X(10).
+               10 FECHA-FORMATOO4     PIC X(10).
+               10 FECHA-FORMATOO5     PIC X(35).
+               10 COMO-TERMINO.
+                   15 retorn-num-f    PIC 999.
+                   15 retorn-txt-f    PIC X(40).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARCHIVO
+           PERFORM 1500-CARGAR-VEC-NACIONALIDADES
+           PERFORM 2000-INGRESAR-NRO-ALUMNO-VALIDADO UNTIL FLAG = 1
+           PERFORM 3000-INGRE-DATOS-Y-CARG-ARCH UNTIL
+                       wss-nroAlumno = "FFFF"
+           PERFORM 4000-CERRAR-ARCHIVO
+           PERFORM 5000-CERRAR-PROGRAMA.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-ABRIR-ARCHIVO.
+           OPEN EXTEND  ARCH-ALU.
+           IF NOT wss-fs-alu-OK AND NOT wss-fs-alu-NOEXISTE then
+               display "error al abrir el archivo"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           OPEN EXTEND ARCH-AUDIT.
+           IF NOT wss-fs-aud-OK AND NOT wss-fs-aud-NOEXISTE then
+               display "error al abrir el archivo AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       1500-CARGAR-VEC-NACIONALIDADES.
+           INITIALIZE AREA-DE-COMMUNICATION-NACI
+           MOVE 1    TO OPCION-N
+           CALL Rnaci USING AREA-DE-COMMUNICATION-NACI.
+
+      *-----------------------------------------------------------------
+
+       2000-INGRESAR-NRO-ALUMNO-VALIDADO.
+           DISPLAY "INGRESE EL NUMERO DE ALUMNO (4 digitos)"
+           DISPLAY "(para terminar de ingresar escriba FFFF)"
+           ACCEPT wss-nroAlumno
+           IF wss-nroAlumno IS NUMERIC THEN
+               MOVE 1 TO flag
+           ELSE
+               IF wss-nroAlumno = "FFFF" THEN
+                   MOVE 1 TO flag
+               ELSE
+                   DISPLAY "error ingreso un numero invalido"
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3000-INGRE-DATOS-Y-CARG-ARCH.
+           MOVE 0 TO flag
+           DISPLAY "INGRESE EL NOMBRE DEL ALUMNO"
+           ACCEPT wss-nombreAlumno
+
+           PERFORM 3100-INGRESAR-NACION-VALIDADA
+           PERFORM 3050-INGRESAR-FECHA-DE-INGRESO
+
+           WRITE REG-ALU FROM WSS-REG-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al  escribir el archivo"
+               PERFORM 4000-CERRAR-ARCHIVO
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           MOVE wss-nroAlumno TO aud-clave
+           PERFORM 3150-REGISTRAR-AUDITORIA
+           PERFORM 2000-INGRESAR-NRO-ALUMNO-VALIDADO UNTIL FLAG = 1.
+
+      *-----------------------------------------------------------------
+
+      * deja constancia en AUDIT.LOG de quien y cuando cargo el alumno
+       3150-REGISTRAR-AUDITORIA.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD
+           ACCEPT aud-hora FROM TIME
+           ACCEPT aud-usuario FROM ENVIRONMENT "USER"
+           MOVE "PGENALUM" TO aud-programa
+           WRITE REG-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al escribir en AUDIT.LOG"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      * pide por teclado la fecha de ingreso del alumno y la valida a
+      * traves de RUTFECHH, igual que PLISNOTA lo hace para su periodo
+      * desde/hasta
+       3050-INGRESAR-FECHA-DE-INGRESO.
+           DISPLAY "INGRESE LA FECHA DE INGRESO DEL ALUMNO"
+           INITIALIZE AREA-DE-COMMUNICATION-FECH
+           MOVE 1 TO OPCION-F
+           CALL Rfecha USING AREA-DE-COMMUNICATION-FECH
+           MOVE FECHA-FORMATOO1 TO wss-fechaIngreso.
+
+      *-----------------------------------------------------------------
+
+       3100-INGRESAR-NACION-VALIDADA.
+           MOVE "N" TO wss-nacion-validada
+           PERFORM UNTIL wss-nacion-validada = "S"
+               DISPLAY "INGRESE EL NUMERO DE PAIS (NACIONALIDAD)"
+               ACCEPT wss-nroPais
+               INITIALIZE AREA-DE-COMMUNICATION-NACI
+               MOVE 4 TO OPCION-N
+               MOVE wss-nroPais TO NAC-NUM-DAT-BUSCAR
+               CALL Rnaci USING AREA-DE-COMMUNICATION-NACI
+               IF retorn-num-n = 0 THEN
+                   MOVE "S" TO wss-nacion-validada
+               ELSE
+                   DISPLAY "la nacionalidad ingresada no existe o "
+                       "esta inactiva, reingrese"
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       4000-CERRAR-ARCHIVO.
+           CLOSE ARCH-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al  cerrar el archivo"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           CLOSE ARCH-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al cerrar AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       5000-CERRAR-PROGRAMA.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       END PROGRAM PGENALUM.
