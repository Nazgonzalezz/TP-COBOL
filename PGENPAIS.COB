@@ -6,21 +6,51 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGENMATE.
+       PROGRAM-ID. PGENPAIS.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL ARCH-NAC         ASSIGN TO "NACIONALIDAD.dat"
-                                        ORGANIZATION IS SEQUENTIAL
+                                        ORGANIZATION IS INDEXED
+                                        ACCESS MODE IS DYNAMIC
+                                        RECORD KEY IS codigNacion
                                         FILE STATUS IS wss-fs-nac.
 
+       SELECT OPTIONAL ARCH-CARGA-NAC   ASSIGN TO "CARGANAC.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-carga.
+
+       SELECT OPTIONAL ARCH-AUDIT       ASSIGN TO "AUDIT.LOG"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-aud.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCH-NAC.
            01  REG-NAC.
                 05 codigNacion           PIC X(3).
                 05 descripNacion         PIC X(20).
+                05 activaNacion          PIC X.
+                    88 NACION-ACTIVA             VALUE "S".
+                    88 NACION-INACTIVA           VALUE "N".
+
+       FD  ARCH-CARGA-NAC.
+           01  REG-CARGA-NAC.
+                05 carga-codigNacion     PIC X(3).
+                05 carga-descripNacion   PIC X(20).
+
+       FD  ARCH-AUDIT.
+           01  REG-AUDIT.
+                05 aud-fecha              PIC 9(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-hora               PIC 9(6).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-usuario            PIC X(20).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-programa           PIC X(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-clave              PIC X(20).
 
 
        WORKING-STORAGE SECTION.
@@ -28,29 +58,77 @@
        01  WSS-REG-NAC.
                 05 wss-codigNacion       PIC X(3).
                 05 wss-descripNacion     PIC X(20).
+                05 wss-activaNacion      PIC X     VALUE "S".
 
        01  wss-fs-nac                    PIC X(2).
            88 wss-fs-nac-OK                        VALUE '00'.
            88 wss-fs-nac-EOF                       VALUE '10'.
+           88 wss-fs-nac-NOEXISTE                  VALUE '05'.
+
+       01  wss-fs-carga                  PIC X(2).
+           88 wss-fs-carga-OK                      VALUE '00'.
+           88 wss-fs-carga-EOF                     VALUE '10'.
+       77  wss-eof-carga                 PIC X     VALUE "N".
+
+       01  wss-fs-aud                    PIC X(2).
+           88 wss-fs-aud-OK                        VALUE '00'.
+           88 wss-fs-aud-NOEXISTE                  VALUE '05'.
+
+       77  wss-modo                      PIC 9     VALUE 0.
+       77  wss-descrip-valida            PIC X     VALUE "N".
+
+      * variables del mantenimiento
+       77  wss-codigNac-mant             PIC X(3).
+       77  wss-accion-mant               PIC X.
+       77  wss-fin-mantenim              PIC X     VALUE "N".
+       77  wss-encontro-mant             PIC X     VALUE "N".
 
 
        PROCEDURE DIVISION.
       */////////////////////////////////////////////////////////////////
 
        MAIN-PROCEDURE.
-           PERFORM 1000-ABRIR-ARCHIVO
-           PERFORM 2000-INGRESAR-CODI-NAC-VALIDADO
-           PERFORM 3000-INGRE-DESCRIP-Y-CARG-ARCH
-           PERFORM 4000-CERRAR-ARCHIVO
+           PERFORM 0500-SELECCIONAR-MODO
+           EVALUATE wss-modo
+               WHEN 1
+                   PERFORM 1000-ABRIR-ARCHIVO
+                   PERFORM 2000-INGRESAR-CODI-NAC-VALIDADO
+                   PERFORM 3000-INGRE-DESCRIP-Y-CARG-ARCH
+                   PERFORM 4000-CERRAR-ARCHIVO
+               WHEN 2
+                   PERFORM 6000-MODO-MANTENIMIENTO
+               WHEN 3
+                   PERFORM 7000-MODO-CARGA-POR-ARCHIVO
+           END-EVALUATE
            PERFORM 5000-CERRAR-PROGRAMA.
 
       */////////////////////////////////////////////////////////////////
 
+       0500-SELECCIONAR-MODO.
+           PERFORM UNTIL wss-modo = 1 OR wss-modo = 2 OR wss-modo = 3
+               DISPLAY "1-CARGAR NACIONALIDADES POR TECLADO"
+               DISPLAY "2-MANTENIMIENTO (MODIFICAR O DAR DE BAJA)"
+               DISPLAY "3-CARGAR NACIONALIDADES DESDE ARCHIVO (CARGANAC"
+                   ".DAT)"
+               ACCEPT wss-modo
+               IF wss-modo NOT = 1 AND wss-modo NOT = 2
+                       AND wss-modo NOT = 3
+                   DISPLAY "opcion invalida"
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
        1000-ABRIR-ARCHIVO.
-           OPEN OUTPUT  ARCH-NAC
-           IF NOT wss-fs-nac-OK then
+           OPEN EXTEND  ARCH-NAC
+           IF NOT wss-fs-nac-OK AND NOT wss-fs-nac-NOEXISTE then
                display "error al abrir el archivo"
                PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           OPEN EXTEND ARCH-AUDIT.
+           IF NOT wss-fs-aud-OK AND NOT wss-fs-aud-NOEXISTE then
+               display "error al abrir el archivo AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
            END-IF.
 
       *-----------------------------------------------------------------
@@ -83,8 +161,17 @@
 
            PERFORM UNTIL wss-codigNacion = "FIN"
                MOVE 0 TO flag
-               DISPLAY "INGRESE LA DESCRIPCION DE LA NACION"
-               ACCEPT wss-descripNacion
+               MOVE "N" TO wss-descrip-valida
+               PERFORM UNTIL wss-descrip-valida = "S"
+                   DISPLAY "INGRESE LA DESCRIPCION DE LA NACION"
+                   ACCEPT wss-descripNacion
+                   IF wss-descripNacion = SPACES
+                       DISPLAY "error la descripcion no puede quedar "
+                           "en blanco"
+                   ELSE
+                       MOVE "S" TO wss-descrip-valida
+                   END-IF
+               END-PERFORM
 
                WRITE REG-NAC FROM WSS-REG-NAC
                IF NOT wss-fs-nac-OK then
@@ -92,9 +179,24 @@
                    PERFORM 4000-CERRAR-ARCHIVO
                    PERFORM 5000-CERRAR-PROGRAMA
                END-IF
+               MOVE wss-codigNacion TO aud-clave
+               PERFORM 3150-REGISTRAR-AUDITORIA
                PERFORM 2000-INGRESAR-CODI-NAC-VALIDADO UNTIL FLAG = 1
            END-PERFORM.
 
+      *-----------------------------------------------------------------
+
+      * deja constancia en AUDIT.LOG de quien y cuando cargo la nacion
+       3150-REGISTRAR-AUDITORIA.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD
+           ACCEPT aud-hora FROM TIME
+           ACCEPT aud-usuario FROM ENVIRONMENT "USER"
+           MOVE "PGENPAIS" TO aud-programa
+           WRITE REG-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al escribir en AUDIT.LOG"
+           END-IF.
+
       *-----------------------------------------------------------------
 
        4000-CERRAR-ARCHIVO.
@@ -102,12 +204,135 @@
            IF NOT wss-fs-nac-OK then
                display "error al  cerrar el archivo"
                PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           CLOSE ARCH-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al cerrar AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
            END-IF.
 
       *-----------------------------------------------------------------
 
        5000-CERRAR-PROGRAMA.
-           STOP RUN.
-       
+           GOBACK.
+
+      *-----------------------------------------------------------------
+
+       6000-MODO-MANTENIMIENTO.
+           MOVE "N" TO wss-fin-mantenim
+           PERFORM UNTIL wss-fin-mantenim = "S"
+               PERFORM 6100-PEDIR-CODIGO-A-MANTENER
+               IF wss-codigNac-mant = "FIN"
+                   MOVE "S" TO wss-fin-mantenim
+               ELSE
+                   PERFORM 6200-BUSCAR-Y-ACTUALIZAR
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       6100-PEDIR-CODIGO-A-MANTENER.
+           DISPLAY "INGRESE EL CODIGO DE LA NACION A MODIFICAR/DAR"
+               " DE BAJA (FIN PARA TERMINAR)"
+           ACCEPT wss-codigNac-mant.
+
+      *-----------------------------------------------------------------
+
+       6200-BUSCAR-Y-ACTUALIZAR.
+           OPEN I-O ARCH-NAC
+           IF NOT wss-fs-nac-OK THEN
+               DISPLAY "error al abrir el archivo"
+           ELSE
+               MOVE "N" TO wss-encontro-mant
+               MOVE wss-codigNac-mant TO codigNacion
+               READ ARCH-NAC KEY IS codigNacion
+                   INVALID KEY MOVE "N" TO wss-encontro-mant
+                   NOT INVALID KEY MOVE "S" TO wss-encontro-mant
+               END-READ
+
+               IF wss-encontro-mant = "S" THEN
+                   PERFORM 6300-APLICAR-ACCION
+               ELSE
+                   DISPLAY "la nacion " wss-codigNac-mant
+                       " no existe en el archivo"
+               END-IF
+
+               CLOSE ARCH-NAC
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       6300-APLICAR-ACCION.
+           DISPLAY "(M)odificar descripcion o dar de (B)aja ?"
+           ACCEPT wss-accion-mant
+           EVALUATE wss-accion-mant
+               WHEN "M" WHEN "m"
+                   MOVE "N" TO wss-descrip-valida
+                   PERFORM UNTIL wss-descrip-valida = "S"
+                       DISPLAY "INGRESE LA DESCRIPCION DE LA NACION"
+                       ACCEPT wss-descripNacion
+                       IF wss-descripNacion = SPACES
+                           DISPLAY "error la descripcion no puede "
+                               "quedar en blanco"
+                       ELSE
+                           MOVE "S" TO wss-descrip-valida
+                       END-IF
+                   END-PERFORM
+                   MOVE wss-descripNacion TO descripNacion
+                   REWRITE REG-NAC
+               WHEN "B" WHEN "b"
+                   SET NACION-INACTIVA TO TRUE
+                   REWRITE REG-NAC
+                   DISPLAY "nacion " wss-codigNac-mant " dada de baja"
+               WHEN OTHER
+                   DISPLAY "opcion invalida, no se modifico nada"
+           END-EVALUATE
+           IF NOT wss-fs-nac-OK THEN
+               DISPLAY "error al actualizar el archivo"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       7000-MODO-CARGA-POR-ARCHIVO.
+           PERFORM 1000-ABRIR-ARCHIVO
+           OPEN INPUT ARCH-CARGA-NAC
+           IF NOT wss-fs-carga-OK THEN
+               DISPLAY "error al abrir el archivo de carga CARGANAC.DAT"
+           ELSE
+               MOVE "N" TO wss-eof-carga
+               READ ARCH-CARGA-NAC AT END MOVE "S" TO wss-eof-carga
+               END-READ
+               PERFORM UNTIL wss-eof-carga = "S"
+                   PERFORM 7100-VALIDAR-Y-CARGAR-DESDE-ARCH
+                   READ ARCH-CARGA-NAC AT END MOVE "S" TO wss-eof-carga
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-CARGA-NAC
+           END-IF
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+      *-----------------------------------------------------------------
+
+       7100-VALIDAR-Y-CARGAR-DESDE-ARCH.
+           MOVE carga-codigNacion   TO wss-codigNacion
+           MOVE carga-descripNacion TO wss-descripNacion
+
+           IF wss-codigNacion IS NUMERIC
+                   AND wss-codigNacion >= 000 AND wss-codigNacion <= 999
+               IF wss-descripNacion = SPACES
+                   DISPLAY "descripcion en blanco en CARGANAC.DAT "
+                       "para la nacion " wss-codigNacion
+                       ", se omite del archivo"
+               ELSE
+                   WRITE REG-NAC FROM WSS-REG-NAC
+                   IF NOT wss-fs-nac-OK THEN
+                       DISPLAY "error al escribir el archivo"
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "codigo invalido en CARGANAC.DAT: "
+                   carga-codigNacion ", se omite"
+           END-IF.
+
       *-----------------------------------------------------------------
-       END PROGRAM PGENMATE.
+       END PROGRAM PGENPAIS.
