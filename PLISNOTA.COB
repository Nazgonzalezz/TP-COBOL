@@ -15,9 +15,17 @@
                                         ORGANIZATION IS SEQUENTIAL
                                         FILE STATUS IS wss-fs-not.
 
-       SELECT OPTIONAL ARCH-ALU         ASSIGN TO "ALUMNOS.DAT"
+       SELECT OPTIONAL ARCH-LISTADO     ASSIGN TO "LISTANOT.DAT"
                                         ORGANIZATION IS SEQUENTIAL
-                                        FILE STATUS IS wss-fs-alu.
+                                        FILE STATUS IS wss-fs-lis.
+
+       SELECT OPTIONAL ARCH-CSV         ASSIGN TO "LISTANOT.CSV"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-csv.
+
+       SELECT OPTIONAL ARCH-CHECKPT     ASSIGN TO "CHECKPT.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-chk.
 
        DATA DIVISION.
        FILE SECTION.
@@ -27,36 +35,78 @@
                 05 NOT-NRO-MATERIA    PIC 99.
                 05 NOT-ANIO           PIC 9(4).
                 05 NOT-MES            PIC 99.
-                05 NOT-NOTA           PIC 99.
+                05 NOT-NOTA           PIC 99V99.
                 05 ESPACIO            PIC XX.
 
-       FD  ARCH-ALU.
-           01  REG-ALU.
-                05 ALU-NRO-ALUMNO     PIC X(4).
-                05 ALU-NOMBRE         PIC X(23).
-                05 ALU-NRO-PAIS       PIC X(3).
-                05 espacio            PIC X.
+       FD  ARCH-LISTADO.
+           01  REG-LISTADO           PIC X(90).
 
-       WORKING-STORAGE SECTION.
-       01  wss-fs-alu                 PIC X(2).
-           88 wss-fs-alu-OK                     VALUE '00'.
-           88 wss-fs-alu-EOF                    VALUE '10'.
+       FD  ARCH-CSV.
+           01  REG-CSV               PIC X(100).
+
+       FD  ARCH-CHECKPT.
+           01  REG-CHECKPT.
+                05 chk-nroAlumno      PIC 9(4).
 
+       WORKING-STORAGE SECTION.
        01  wss-fs-not                 PIC X(2).
            88 wss-fs-not-OK                     VALUE '00'.
            88 wss-fs-not-EOF                    VALUE '10'.
 
-       77  fin-alu                    PIC X.
+       01  wss-fs-lis                 PIC X(2).
+           88 wss-fs-lis-OK                     VALUE '00'.
+
+       01  wss-fs-csv                 PIC X(2).
+           88 wss-fs-csv-OK                     VALUE '00'.
+
+       77  wss-expCsv                 PIC X     VALUE "N".
+           88 EXPORTAR-CSV                      VALUE "S".
+
+       01  wss-fs-chk                 PIC X(2).
+           88 wss-fs-chk-OK                     VALUE '00'.
+           88 wss-fs-chk-NOEXISTE               VALUE '05'.
+
+       77  wss-reanudar               PIC X     VALUE "N".
+           88 REANUDAR-DESDE-CHECKPT            VALUE "S".
+       77  wss-nroAlumCheckpt         PIC 9(4)  VALUE 0.
+
+       77  wss-pagina                 PIC 9(3)  COMP VALUE 0.
+       77  wss-lineas-pag             PIC 9(3)  COMP VALUE 0.
+       77  wss-max-lineas-pag         PIC 9(3)  COMP VALUE 50.
+
+       01  TITULO-PAGINA.
+           05 FILLER                  PIC X(10) VALUE "* PAGINA: ".
+           05 wss-pagina-ed           PIC ZZ9.
+
        77  fin                        PIC X.
        77  wss-nroAlumActual          PIC 9(4).
+       77  wss-nroAlumFiltro          PIC 9(4) VALUE 0.
        77  wss-nroMateriaActual       PIC 99.
-       77  wss-acu                    PIC 99 COMP.
+       77  wss-acu                    PIC 9(5)V99 COMP.
        77  wss-cont                   PIC 99 COMP.
 
+      * acumuladores que sobreviven a todo el corte de alumno para sacar
+      * el promedio general por materia y el promedio general de la
+      * institucion, una vez procesado todo NOTAS.DAT
+       77  WS-IND-MAT                 PIC 9(3) COMP.
+       77  wss-codMat-gral            PIC 99.
+       77  wss-acu-instit             PIC 9(7)V99 COMP VALUE 0.
+       77  wss-cont-instit            PIC 9(5) COMP VALUE 0.
+       01  VECTOR-ACU-MATERIA         OCCURS 100 TIMES.
+           05 vam-acu                 PIC 9(7)V99 COMP.
+           05 vam-cont                PIC 9(5) COMP.
+
+      * anio/mes desde-hasta, comparados como un solo punto anio*100+mes
+      * para que el corte funcione bien cuando el rango cruza de anio
+       77  wss-puntoDesde             PIC 9(6) COMP.
+       77  wss-puntoHasta             PIC 9(6) COMP.
+       77  wss-puntoNota              PIC 9(6) COMP.
+
        01  RUTINAS.
            05 Rfecha                  PIC X(8)  VALUE "RUTFECHH".
            05 Rmate                   PIC X(8)  VALUE "RLEEMATE".
            05 Rnaci                   PIC X(8)  VALUE "RLEENACI".
+           05 Ralum                   PIC X(8)  VALUE "RLEEALUM".
 
        01  TITULO-P1.
            05 FILLER                  PIC X(15) VALUE "*  ALUMNOS :".
@@ -71,12 +121,17 @@
 
 
        01  TITULO-ANIO.
-           05 FILLER                  PIC X(55) VALUE
-           "                                             DESDE ".
+           05 FILLER                  PIC X(45) VALUE
+           "                                   DESDE ".
            05 FECHAA.
                10 wss-mes             PIC 99.
                10 FILLER              PIC X VALUE "/".
                10 wss-anio            PIC 9999.
+           05 FILLER                  PIC X(8)  VALUE "  HASTA ".
+           05 FECHAB.
+               10 wss-mesHasta        PIC 99.
+               10 FILLER              PIC X VALUE "/".
+               10 wss-anioHasta       PIC 9999.
 
        01  TITULO-DATOS.
            05 FILLER                  PIC XXX VALUE "  ".
@@ -84,6 +139,32 @@
            05 FILLER                  PIC X(15) VALUE "               ".
            05 wss-prom                PIC 9.99.
 
+       01  TITULO-SIN-NOTAS.
+           05 FILLER                  PIC XXX VALUE "  ".
+           05 wss-nombrMate-sn        PIC X(20).
+           05 FILLER                  PIC X(15) VALUE "               ".
+           05 FILLER                  PIC X(21) VALUE
+           "SIN NOTAS REGISTRADAS".
+
+       01  TITULO-PROM-GENERAL-ENCAB.
+           05 FILLER                  PIC X(52) VALUE
+           "*  PROMEDIO GENERAL POR MATERIA (TODOS LOS ALUMNOS)".
+
+       01  TITULO-PROM-MATERIA-GRAL.
+           05 FILLER                  PIC XXX VALUE "  ".
+           05 wss-nombrMate-gral      PIC X(20).
+           05 FILLER                  PIC X(15) VALUE "               ".
+           05 wss-prom-gral           PIC 9.99.
+
+       01  TITULO-PROM-INSTITUCION.
+           05 FILLER                  PIC X(38) VALUE
+           "PROMEDIO GENERAL DE LA INSTITUCION: ".
+           05 wss-prom-instit         PIC 9.99.
+
+       01  TITULO-SIN-NOTAS-INSTIT.
+           05 FILLER                  PIC X(45) VALUE
+           "SIN NOTAS REGISTRADAS EN EL PERIODO INGRESADO".
+
       *VARIABLES QUE USO PARA LA RUTINA DE FECHA
        01  AREA-DE-COMMUNICATION-FECH.
            05 DATOS-ENTRADA-A-LA-RUTINA.
@@ -122,16 +203,31 @@
                10 MAT-NUM-DAT-BUSCAR  PIC XX.
            05 DATOS-SALIDA.
                10 DESCRIPCION-MAT     PIC X(20).
+               10 CARGA-HORARIA-MAT   PIC 9(3).
                10 COMO-TERMINO.
                    15 retorn-num-m    PIC 9(3).
                    15 retorn-txt-m    PIC X(30).
 
+      *VARIABLES PARA INVOCAR A LA RUTINA DE BUSCAR ALUMNOS
+       01  AREA-DE-COMMUNICATIONN.
+           05 DATOS-ENTRADA.
+               10 OPCION             PIC 9.
+               10 NUM-DAT-BUSCAR     PIC X(4).
+           05 DATOS-SALIDA.
+               10 DESCRIPCION        PIC X(23).
+               10 NAC-DATO           PIC X(3).
+               10 COMO-TERMINO.
+                   15 retorn-num     PIC 9(3).
+                   15 retorn-txt     PIC X(30).
+
        PROCEDURE DIVISION.
       */////////////////////////////////////////////////////////////////
 
        MAIN-PROCEDURE.
            PERFORM 1000-ABRIR-ARCH
            PERFORM 2000-INGRESO-ANIO-Y-MES
+           PERFORM 2050-CONSULTAR-REANUDACION
+           PERFORM 1050-ABRIR-ARCH-CSV
            PERFORM 3000-CARGAR-VEC-DE-RUTINAS
            PERFORM 4000-CORTES-DE-CONTROL
            PERFORM 5000-CERRAR-ARCH
@@ -144,16 +240,85 @@
            IF NOT wss-fs-not-OK then
                display "error al abrir el archivo"
                PERFORM 6000-CERRAR-PROGRAMA
+           END-IF
+
+           OPEN OUTPUT ARCH-LISTADO
+           IF NOT wss-fs-lis-OK then
+               display "error al abrir el archivo LISTANOT.DAT"
+               PERFORM 6000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       1050-ABRIR-ARCH-CSV.
+           IF EXPORTAR-CSV
+               OPEN OUTPUT ARCH-CSV
+               IF NOT wss-fs-csv-OK then
+                   display "error al abrir el archivo LISTANOT.CSV"
+                   PERFORM 6000-CERRAR-PROGRAMA
+               END-IF
            END-IF.
 
       *-----------------------------------------------------------------
 
        2000-INGRESO-ANIO-Y-MES.
+           DISPLAY "INGRESO DEL PERIODO DESDE:"
            INITIALIZE AREA-DE-COMMUNICATION-FECH
            MOVE 3    TO OPCION-F
            CALL Rfecha USING AREA-DE-COMMUNICATION-FECH
            MOVE ANIO-VALIDADO TO wss-anio
-           MOVE MES-VALIDADO TO wss-mes.
+           MOVE MES-VALIDADO TO wss-mes
+
+           DISPLAY "INGRESO DEL PERIODO HASTA:"
+           INITIALIZE AREA-DE-COMMUNICATION-FECH
+           MOVE 3    TO OPCION-F
+           CALL Rfecha USING AREA-DE-COMMUNICATION-FECH
+           MOVE ANIO-VALIDADO TO wss-anioHasta
+           MOVE MES-VALIDADO TO wss-mesHasta
+
+           COMPUTE wss-puntoDesde = wss-anio * 100 + wss-mes
+           COMPUTE wss-puntoHasta = wss-anioHasta * 100 + wss-mesHasta
+
+           DISPLAY "INGRESE EL NRO DE ALUMNO A CONSULTAR (0000 PARA "
+               "TODOS LOS ALUMNOS)"
+           ACCEPT wss-nroAlumFiltro
+
+           DISPLAY "DESEA EXPORTAR EL LISTADO A UN ARCHIVO CSV "
+               "(LISTANOT.CSV)? (S/N)"
+           ACCEPT wss-expCsv.
+
+      *-----------------------------------------------------------------
+
+      * le permite al operador reanudar un corte interrumpido a partir
+      * del ultimo alumno completado, en lugar de reprocesar todo
+      * NOTAS.DAT desde el principio
+       2050-CONSULTAR-REANUDACION.
+           DISPLAY "DESEA REANUDAR DESDE EL ULTIMO CHECKPOINT "
+               "GUARDADO? (S/N)"
+           ACCEPT wss-reanudar
+           IF REANUDAR-DESDE-CHECKPT
+               PERFORM 2060-LEER-CHECKPOINT
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2060-LEER-CHECKPOINT.
+           OPEN INPUT ARCH-CHECKPT
+           IF wss-fs-chk-OK
+               READ ARCH-CHECKPT AT END MOVE "N" TO wss-reanudar
+               END-READ
+               IF REANUDAR-DESDE-CHECKPT
+                   MOVE chk-nroAlumno TO wss-nroAlumCheckpt
+               ELSE
+                   DISPLAY "el checkpoint esta vacio, se procesa "
+                       "desde el inicio"
+               END-IF
+               CLOSE ARCH-CHECKPT
+           ELSE
+               DISPLAY "no hay checkpoint guardado, se procesa desde "
+                   "el inicio"
+               MOVE "N" TO wss-reanudar
+           END-IF.
 
       *-----------------------------------------------------------------
 
@@ -164,7 +329,11 @@
 
            INITIALIZE AREA-DE-COMMUNICATION-MAT
            MOVE 1    TO OPCION-M
-           CALL Rmate USING AREA-DE-COMMUNICATION-MAT.
+           CALL Rmate USING AREA-DE-COMMUNICATION-MAT
+
+           INITIALIZE AREA-DE-COMMUNICATIONN
+           MOVE 1    TO OPCION
+           CALL Ralum USING AREA-DE-COMMUNICATIONN.
 
       *-----------------------------------------------------------------
 
@@ -173,7 +342,9 @@
            MOVE 'N' TO fin
            READ ARCH-NOT AT END MOVE 'S' TO fin
            END-READ
-           DISPLAY TITULO-ANIO
+           PERFORM 4070-AVANZAR-AL-CHECKPOINT
+           PERFORM 4060-AVANZAR-AL-ALUMNO-FILTRADO
+           PERFORM 4050-IMPRIMIR-ENCABEZADO
 
            PERFORM UNTIL FIN = 'S'
                MOVE NOT-NRO-ALUMNO TO wss-nroAlumActual
@@ -184,6 +355,12 @@
                DISPLAY TITULO-P2
                DISPLAY "***********************************************"
                "*******************"
+               WRITE REG-LISTADO FROM
+                   "***************************************"
+               WRITE REG-LISTADO FROM TITULO-P1
+               WRITE REG-LISTADO FROM TITULO-P2
+               WRITE REG-LISTADO FROM
+                   "***************************************"
 
                PERFORM UNTIL NOT-NRO-ALUMNO not EQUAL wss-nroAlumActual
                OR FIN = 'S'
@@ -194,61 +371,187 @@
                    MOVE 2    TO OPCION-M
                    MOVE wss-nroMateriaActual to MAT-NUM-DAT-BUSCAR
                    CALL Rmate USING AREA-DE-COMMUNICATION-MAT
-                   MOVE DESCRIPCION-MAT TO wss-nombrMate
+                   IF retorn-num-m = 0
+                       MOVE DESCRIPCION-MAT TO wss-nombrMate
+                   ELSE
+                       MOVE "MATERIA NO ENCONTRADA" TO wss-nombrMate
+                   END-IF
 
                    PERFORM UNTIL NOT-NRO-ALUMNO not equal
                    wss-nroAlumActual OR FIN = 'S' OR
                    wss-nroMateriaActual NOT EQUAL NOT-NRO-MATERIA
-                       IF NOT-ANIO EQUAL ANIO-VALIDADO THEN
-                           IF NOT-MES >= MES-VALIDADO THEN
-                               ADD 1 TO wss-cont
-                               ADD NOT-NOTA TO wss-acu
-                           END-IF
+                       COMPUTE wss-puntoNota = NOT-ANIO * 100 + NOT-MES
+                       IF wss-puntoNota >= wss-puntoDesde
+                               AND wss-puntoNota <= wss-puntoHasta THEN
+                           ADD 1 TO wss-cont
+                           ADD NOT-NOTA TO wss-acu
+                           ADD 1 TO vam-cont(NOT-NRO-MATERIA + 1)
+                           ADD NOT-NOTA TO vam-acu(NOT-NRO-MATERIA + 1)
+                           ADD 1 TO wss-cont-instit
+                           ADD NOT-NOTA TO wss-acu-instit
                       END-IF
                       READ ARCH-NOT AT END MOVE 'S' TO fin
                       END-READ
                    END-PERFORM
 
                MOVE DESCRIPCION-NAC TO wss-nombreNaci
-               DIVIDE  wss-cont INTO wss-acu GIVING wss-prom
-               DISPLAY TITULO-DATOS
+               IF wss-cont = 0
+                   MOVE wss-nombrMate TO wss-nombrMate-sn
+                   DISPLAY TITULO-SIN-NOTAS
+                   WRITE REG-LISTADO FROM TITULO-SIN-NOTAS
+               ELSE
+                   DIVIDE  wss-cont INTO wss-acu GIVING wss-prom
+                   DISPLAY TITULO-DATOS
+                   WRITE REG-LISTADO FROM TITULO-DATOS
+               END-IF
+               IF EXPORTAR-CSV
+                   PERFORM 4150-ESCRIBIR-FILA-CSV
+               END-IF
+               ADD 1 TO wss-lineas-pag
+               IF wss-lineas-pag > wss-max-lineas-pag
+                   PERFORM 4050-IMPRIMIR-ENCABEZADO
+               END-IF
                END-PERFORM
 
+               PERFORM 4080-GUARDAR-CHECKPOINT
+
+               IF wss-nroAlumFiltro NOT = 0
+                   MOVE 'S' TO fin
+               END-IF
+
+           END-PERFORM
+
+           PERFORM 4200-IMPRIMIR-PROMEDIOS-GENERALES.
+
+      *-----------------------------------------------------------------
+
+       4060-AVANZAR-AL-ALUMNO-FILTRADO.
+           PERFORM UNTIL FIN = 'S' OR wss-nroAlumFiltro = 0
+                   OR NOT-NRO-ALUMNO = wss-nroAlumFiltro
+               READ ARCH-NOT AT END MOVE 'S' TO fin
+               END-READ
            END-PERFORM.
 
       *-----------------------------------------------------------------
 
-       4100-BUSCAR-NOMBR-ALU.
-           PERFORM 4110-ABRIR-ARCH
-           PERFORM 4120-BUSCAR-DATO
-           PERFORM 4130-CERRAR-ARCH.
+      * salta los alumnos ya reportados en una corrida anterior,
+      * asumiendo que NOTAS.DAT esta ordenado por NOT-NRO-ALUMNO
+       4070-AVANZAR-AL-CHECKPOINT.
+           PERFORM UNTIL FIN = 'S' OR NOT REANUDAR-DESDE-CHECKPT
+                   OR NOT-NRO-ALUMNO > wss-nroAlumCheckpt
+               READ ARCH-NOT AT END MOVE 'S' TO fin
+               END-READ
+           END-PERFORM.
 
       *-----------------------------------------------------------------
 
-       4110-ABRIR-ARCH.
-           OPEN INPUT  ARCH-ALU
-           IF NOT wss-fs-alu-OK then
-               display "error al abrir el archivo"
+      * guarda el ultimo alumno completado en CHECKPT.DAT, pisando el
+      * checkpoint anterior, para poder reanudar si la corrida se
+      * interrumpe mas adelante
+       4080-GUARDAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPT
+           IF wss-fs-chk-OK
+               MOVE wss-nroAlumActual TO chk-nroAlumno
+               WRITE REG-CHECKPT
+               CLOSE ARCH-CHECKPT
+           ELSE
+               DISPLAY "error al guardar el checkpoint"
            END-IF.
 
       *-----------------------------------------------------------------
 
-       4120-BUSCAR-DATO.
-           MOVE 'N' TO fin-alu
-           READ ARCH-ALU AT END MOVE 'S' TO fin-alu
-           END-READ
+       4150-ESCRIBIR-FILA-CSV.
+           MOVE SPACES TO REG-CSV
+           IF wss-cont = 0
+               STRING
+                   wss-nroAlumActual            DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   FUNCTION TRIM(wss-nombreAlu) DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   FUNCTION TRIM(wss-nombrMate) DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   "SIN NOTAS"                  DELIMITED BY SIZE
+                   INTO REG-CSV
+               END-STRING
+           ELSE
+               STRING
+                   wss-nroAlumActual            DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   FUNCTION TRIM(wss-nombreAlu) DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   FUNCTION TRIM(wss-nombrMate) DELIMITED BY SIZE
+                   ","                          DELIMITED BY SIZE
+                   wss-prom                     DELIMITED BY SIZE
+                   INTO REG-CSV
+               END-STRING
+           END-IF
+           WRITE REG-CSV.
 
-           PERFORM UNTIL fin-alu EQUAL 'S'
-               IF ALU-NRO-ALUMNO EQUAL NOT-NRO-ALUMNO
-                   MOVE ALU-NOMBRE TO wss-nombreAlu
-                   MOVE 'S' TO fin-alu
-               ELSE
-                   MOVE "codi no existe" to wss-nombreAlu
+      *-----------------------------------------------------------------
+
+       4200-IMPRIMIR-PROMEDIOS-GENERALES.
+           DISPLAY TITULO-PROM-GENERAL-ENCAB
+           WRITE REG-LISTADO FROM SPACES
+           WRITE REG-LISTADO FROM TITULO-PROM-GENERAL-ENCAB
+
+           PERFORM VARYING WS-IND-MAT FROM 1 BY 1
+                   UNTIL WS-IND-MAT > 100
+               IF vam-cont(WS-IND-MAT) > 0
+                   COMPUTE wss-codMat-gral = WS-IND-MAT - 1
+                   INITIALIZE AREA-DE-COMMUNICATION-MAT
+                   MOVE 2    TO OPCION-M
+                   MOVE wss-codMat-gral TO MAT-NUM-DAT-BUSCAR
+                   CALL Rmate USING AREA-DE-COMMUNICATION-MAT
+                   IF retorn-num-m = 0
+                       MOVE DESCRIPCION-MAT TO wss-nombrMate-gral
+                   ELSE
+                       MOVE "MATERIA NO ENCONTRADA" TO
+                           wss-nombrMate-gral
+                   END-IF
+                   DIVIDE vam-cont(WS-IND-MAT) INTO vam-acu(WS-IND-MAT)
+                       GIVING wss-prom-gral
+                   DISPLAY TITULO-PROM-MATERIA-GRAL
+                   WRITE REG-LISTADO FROM TITULO-PROM-MATERIA-GRAL
                END-IF
+           END-PERFORM
+
+           IF wss-cont-instit = 0
+               DISPLAY TITULO-SIN-NOTAS-INSTIT
+               WRITE REG-LISTADO FROM TITULO-SIN-NOTAS-INSTIT
+           ELSE
+               DIVIDE wss-cont-instit INTO wss-acu-instit
+                   GIVING wss-prom-instit
+               DISPLAY TITULO-PROM-INSTITUCION
+               WRITE REG-LISTADO FROM TITULO-PROM-INSTITUCION
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       4050-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO wss-pagina
+           MOVE 0 TO wss-lineas-pag
+           MOVE wss-pagina TO wss-pagina-ed
+           DISPLAY TITULO-ANIO
+           IF wss-pagina > 1
+               WRITE REG-LISTADO FROM SPACES
+           END-IF
+           WRITE REG-LISTADO FROM TITULO-PAGINA
+           WRITE REG-LISTADO FROM TITULO-ANIO.
+
+      *-----------------------------------------------------------------
+
+       4100-BUSCAR-NOMBR-ALU.
+           INITIALIZE AREA-DE-COMMUNICATIONN
+           MOVE 2    TO OPCION
+           MOVE wss-nroAlumActual TO NUM-DAT-BUSCAR
+           CALL Ralum USING AREA-DE-COMMUNICATIONN
+
+           IF retorn-num = 0 THEN
+               MOVE DESCRIPCION TO wss-nombreAlu
 
                INITIALIZE AREA-DE-COMMUNICATION-NACI
                MOVE 2    TO OPCION-N
-               MOVE ALU-NRO-PAIS TO NAC-NUM-DAT-BUSCAR
+               MOVE NAC-DATO TO NAC-NUM-DAT-BUSCAR
                CALL Rnaci USING AREA-DE-COMMUNICATION-NACI
 
                IF retorn-num-n = 0 THEN
@@ -256,17 +559,9 @@
                ELSE
                    MOVE "no encontrado" to wss-nombreNaci
                END-IF
-               READ ARCH-ALU AT END MOVE 'S' TO fin-alu
-               END-READ
-           END-PERFORM.
-
-      *-----------------------------------------------------------------
-
-       4130-CERRAR-ARCH.
-           CLOSE ARCH-ALU
-           IF NOT wss-fs-alu-OK then
-               display "error al  cerrar el archivo"
-               PERFORM 6000-CERRAR-PROGRAMA
+           ELSE
+               MOVE "ALUMNO NO ENCONTRADO" TO wss-nombreAlu
+               MOVE SPACES TO wss-nombreNaci
            END-IF.
 
       *-----------------------------------------------------------------
@@ -276,12 +571,26 @@
            IF NOT wss-fs-not-OK then
                display "error al  cerrar el archivo"
                PERFORM 6000-CERRAR-PROGRAMA
+           END-IF
+
+           CLOSE ARCH-LISTADO
+           IF NOT wss-fs-lis-OK then
+               display "error al cerrar LISTANOT.DAT"
+               PERFORM 6000-CERRAR-PROGRAMA
+           END-IF
+
+           IF EXPORTAR-CSV
+               CLOSE ARCH-CSV
+               IF NOT wss-fs-csv-OK then
+                   display "error al cerrar LISTANOT.CSV"
+                   PERFORM 6000-CERRAR-PROGRAMA
+               END-IF
            END-IF.
                
       *-----------------------------------------------------------------
        
        6000-CERRAR-PROGRAMA.
-           STOP RUN.
+           GOBACK.
            
       *-----------------------------------------------------------------
            END PROGRAM PLISNOTA.
