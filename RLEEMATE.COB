@@ -14,7 +14,8 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL ARCH-MAT         ASSIGN TO "MATERIA.dat"
-                                        ORGANIZATION IS SEQUENTIAL
+                                        ORGANIZATION IS INDEXED
+                                        RECORD KEY IS codigMateri
                                         FILE STATUS IS wss-fs-mat.
        DATA DIVISION.
        FILE SECTION.
@@ -22,33 +23,57 @@
            01  REG-MAT.
                 05 codigMateri           PIC XX.
                 05 descripMateri         PIC X(20).
+                05 cargaHorariaMateri    PIC 9(3).
+                05 activaMateri          PIC X.
+                    88 MATERIA-ACTIVA            VALUE "S".
+                    88 MATERIA-INACTIVA          VALUE "N".
 
 
        WORKING-STORAGE SECTION.
        77  flag                          PIC X         VALUE "N".
-       77  cont                          PIC 9         VALUE 1.
+       77  cont                          PIC 9(3) COMP VALUE 1.
        01  WSS-REG-MAT.
                 05 wss-codigMateri       PIC X(3).
                 05 wss-descripMateri     PIC X(20).
+                05 wss-cargaHorariaMateri PIC 9(3).
+                05 wss-activaMateri      PIC X.
 
        01  wss-fs-mat                    PIC X(2).
            88 wss-fs-mat-OK                            VALUE '00'.
            88 wss-fs-mat-EOF                           VALUE '10'.
 
-       01  VECTOR-MATERIAS  OCCURS 10 TIMES.
+       01  VECTOR-MATERIAS  OCCURS 100 TIMES.
            05 vec-codigMateri            PIC X(3).
            05 vec-descripMateri          PIC X(20).
+           05 vec-cargaHorariaMateri     PIC 9(3).
+           05 vec-activaMateri           PIC X.
+               88 VEC-MATERIA-ACTIVA             VALUE "S".
 
        01  WS-IND                        PIC 9(2) COMP.
           01  SW-INDICADOR               PIC X         VALUE SPACES.
                  88 NO-ENCONTRADO                      VALUE "N".
                   88 ENCONTRADO                        VALUE "S".
-       01  MENU.
+       01  WS-IND-CHK                    PIC 9(2) COMP.
+       77  wss-codigo-duplicado          PIC X         VALUE "N".
+           88 CODIGO-DUPLICADO                         VALUE "S".
+       01  WS-SWAP-MATERIA.
+           05 ws-swap-codigMateri        PIC X(3).
+           05 ws-swap-descripMateri      PIC X(20).
+           05 ws-swap-cargaHorariaMateri PIC 9(3).
+           05 ws-swap-activaMateri       PIC X.
+
+       01  LINEA-MENU-MAT.
            05 FILLER                     PIC X(8)      VALUE "CODIGO: ".
            05 codi-menu                  PIC X(3).
            05 FILLER                     PIC X(15)     VALUE
            " DESCRIPCION: ".
            05 descripMateri-menu         PIC X(20).
+           05 FILLER                     PIC X(16)     VALUE
+           " CARGA HORARIA: ".
+           05 cargaHorariaMateri-menu    PIC ZZ9.
+           05 FILLER                     PIC X(10)     VALUE
+           " ACTIVA: ".
+           05 activaMateri-menu          PIC X.
 
 
        LINKAGE SECTION.
@@ -58,6 +83,7 @@
                10 NUM-DAT-BUSCAR         PIC Xx.
            05 DATOS-SALIDA.
                10 DESCRIPCION            PIC X(20).
+               10 CARGA-HORARIA          PIC 9(3).
                10 COMO-TERMINO.
                    15 retorn-num         PIC 9(3).
                    15 retorn-txt         PIC X(30).
@@ -74,6 +100,10 @@
                    PERFORM 2000-BUSCAR-DATO-EN-EL-VECTOR
                WHEN 3
                    PERFORM 3000-MOSTRAR-DATOS-DEL-ARCH
+               WHEN 4
+                   PERFORM 4000-BUSCAR-ACTIVO-EN-EL-VECTOR
+               WHEN 5
+                   PERFORM 5000-RECARGAR-VECTOR-DE-LA-RUTINA
                WHEN OTHER
                    DISPLAY "error al seleccionar una opcion"
            END-EVALUATE
@@ -101,13 +131,31 @@
            READ ARCH-MAT  AT END  MOVE "S" to flag
            END-READ
            PERFORM UNTIL flag = "S"
+               PERFORM 1250-VERIFICAR-CODIGO-DUPLICADO
+               IF CODIGO-DUPLICADO
+                   DISPLAY "ADVERTENCIA: codigo de materia duplicado "
+                       "en MATERIA.dat: " codigMateri
+               END-IF
                MOVE descripMateri TO vec-descripMateri(cont)
                MOVE codigMateri TO vec-codigMateri(cont)
+               MOVE cargaHorariaMateri TO vec-cargaHorariaMateri(cont)
+               MOVE activaMateri TO vec-activaMateri(cont)
                ADD 1 TO cont
                READ ARCH-MAT AT END MOVE "S" to flag
                END-READ
            END-PERFORM.
 
+      *-----------------------------------------------------------------
+
+       1250-VERIFICAR-CODIGO-DUPLICADO.
+           MOVE "N" TO wss-codigo-duplicado
+           PERFORM VARYING WS-IND-CHK FROM 1 BY 1 UNTIL WS-IND-CHK >=
+                   cont OR CODIGO-DUPLICADO
+               IF vec-codigMateri(WS-IND-CHK) EQUAL codigMateri
+                   MOVE "S" TO wss-codigo-duplicado
+               END-IF
+           END-PERFORM.
+
       *-----------------------------------------------------------------
 
        1300-CERRAR-ARCHIVO.
@@ -121,11 +169,12 @@
        2000-BUSCAR-DATO-EN-EL-VECTOR.
            SET NO-ENCONTRADO TO TRUE
            MOVE 1 TO cont
-           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 10
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
                              OR ENCONTRADO
                IF vec-codigMateri(WS-IND)  EQUAL NUM-DAT-BUSCAR
                    SET ENCONTRADO TO TRUE
                    MOVE vec-descripMateri(WS-IND) TO DESCRIPCION
+                   MOVE vec-cargaHorariaMateri(WS-IND) TO CARGA-HORARIA
                    MOVE 0 TO retorn-num
                END-IF
            END-PERFORM
@@ -135,6 +184,39 @@
                MOVE 10 TO retorn-num
            END-IF.
 
+      *-----------------------------------------------------------------
+
+       4000-BUSCAR-ACTIVO-EN-EL-VECTOR.
+           SET NO-ENCONTRADO TO TRUE
+           MOVE 1 TO cont
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
+                             OR ENCONTRADO
+               IF vec-codigMateri(WS-IND)  EQUAL NUM-DAT-BUSCAR
+                   AND VEC-MATERIA-ACTIVA(WS-IND)
+                   SET ENCONTRADO TO TRUE
+                   MOVE vec-descripMateri(WS-IND) TO DESCRIPCION
+                   MOVE vec-cargaHorariaMateri(WS-IND) TO CARGA-HORARIA
+                   MOVE 0 TO retorn-num
+               END-IF
+           END-PERFORM
+
+           IF NO-ENCONTRADO
+               MOVE "Materia no encontrada o inactiva" TO retorn-txt
+               MOVE 10 TO retorn-num
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      * limpia el vector y vuelve a leer MATERIA.dat, para que un menu
+      * de larga duracion refleje altas/bajas hechas por PGENMATE luego
+      * de la primera carga
+       5000-RECARGAR-VECTOR-DE-LA-RUTINA.
+           MOVE 1 TO cont
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
+               INITIALIZE VECTOR-MATERIAS(WS-IND)
+           END-PERFORM
+           PERFORM 1000-CARGAR-VECTOR-DE-LA-RUTINA.
+
       *-----------------------------------------------------------------
 
        3000-MOSTRAR-DATOS-DEL-ARCH.
@@ -145,18 +227,54 @@
       *-----------------------------------------------------------------
 
        3100-MOSTRAR-DATOS.
+           MOVE 1 TO cont
            MOVE "N" TO flag
            READ ARCH-MAT AT END MOVE "S" to flag
            END-READ
            PERFORM UNTIL flag = "S"
                MOVE codigMateri TO vec-codigMateri(cont)
                MOVE descripMateri TO vec-descripMateri(cont)
-               MOVE vec-codigMateri(cont) TO codi-menu
-               MOVE  vec-descripMateri(cont) to descripMateri-menu
-               DISPLAY MENU
-               DISPLAY "---------------------------------------------"
+               MOVE cargaHorariaMateri TO vec-cargaHorariaMateri(cont)
+               MOVE activaMateri TO vec-activaMateri(cont)
+               ADD 1 TO cont
                READ ARCH-MAT AT END MOVE "S" to flag
                END-READ
+           END-PERFORM
+           PERFORM 3150-ORDENAR-VECTOR-POR-CODIGO
+           PERFORM 3200-DESPLEGAR-VECTOR.
+
+      *-----------------------------------------------------------------
+
+      * ordena el vector por codigMateri (burbuja) antes de listarlo,
+      * para que el listado quede en orden de codigo sin importar el
+      * orden en que las materias se fueron cargando al archivo
+       3150-ORDENAR-VECTOR-POR-CODIGO.
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > cont - 1
+               PERFORM VARYING WS-IND-CHK FROM 1 BY 1 UNTIL
+                       WS-IND-CHK > cont - 1 - WS-IND
+                   IF vec-codigMateri(WS-IND-CHK) >
+                           vec-codigMateri(WS-IND-CHK + 1)
+                       MOVE VECTOR-MATERIAS(WS-IND-CHK) TO
+                           WS-SWAP-MATERIA
+                       MOVE VECTOR-MATERIAS(WS-IND-CHK + 1) TO
+                           VECTOR-MATERIAS(WS-IND-CHK)
+                       MOVE WS-SWAP-MATERIA TO
+                           VECTOR-MATERIAS(WS-IND-CHK + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3200-DESPLEGAR-VECTOR.
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > cont - 1
+               MOVE vec-codigMateri(WS-IND) TO codi-menu
+               MOVE vec-descripMateri(WS-IND) to descripMateri-menu
+               MOVE vec-cargaHorariaMateri(WS-IND) TO
+                   cargaHorariaMateri-menu
+               MOVE vec-activaMateri(WS-IND) TO activaMateri-menu
+               DISPLAY LINEA-MENU-MAT
+               DISPLAY "---------------------------------------------"
            END-PERFORM.
 
       *-----------------------------------------------------------------
