@@ -12,15 +12,47 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        SELECT OPTIONAL ARCH-MAT         ASSIGN TO "MATERIA.dat"
-                                        ORGANIZATION IS SEQUENTIAL
+                                        ORGANIZATION IS INDEXED
+                                        ACCESS MODE IS DYNAMIC
+                                        RECORD KEY IS codigMateria
                                         FILE STATUS IS wss-fs-mat.
 
+       SELECT OPTIONAL ARCH-CARGA-MAT   ASSIGN TO "CARGAMAT.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-carga.
+
+       SELECT OPTIONAL ARCH-AUDIT       ASSIGN TO "AUDIT.LOG"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-aud.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ARCH-MAT.
            01  REG-MAT.
                 05 codigMateria           PIC X(2).
                 05 descripMateria         PIC X(20).
+                05 cargaHoraria           PIC 9(3).
+                05 activaMateria          PIC X.
+                    88 MATERIA-ACTIVA             VALUE "S".
+                    88 MATERIA-INACTIVA           VALUE "N".
+
+       FD  ARCH-CARGA-MAT.
+           01  REG-CARGA-MAT.
+                05 carga-codigMateria     PIC X(2).
+                05 carga-descripMateria   PIC X(20).
+                05 carga-cargaHoraria     PIC 9(3).
+
+       FD  ARCH-AUDIT.
+           01  REG-AUDIT.
+                05 aud-fecha              PIC 9(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-hora               PIC 9(6).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-usuario            PIC X(20).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-programa           PIC X(8).
+                05 FILLER                 PIC X     VALUE SPACE.
+                05 aud-clave              PIC X(20).
 
 
        WORKING-STORAGE SECTION.
@@ -28,10 +60,39 @@
        01  WSS-REG-MAT.
                 05 wss-codigMateria      PIC X(2).
                 05 wss-descripMateria    PIC X(20).
+                05 wss-cargaHoraria      PIC 9(3).
+                05 wss-activaMateria     PIC X     VALUE "S".
 
        01  wss-fs-mat                    PIC X(2).
            88 wss-fs-mat-OK                        VALUE '00'.
            88 wss-fs-mat-EOF                       VALUE '10'.
+           88 wss-fs-mat-NOEXISTE                  VALUE '05'.
+       77  wss-eof-exist                 PIC X     VALUE "N".
+
+       01  wss-fs-carga                  PIC X(2).
+           88 wss-fs-carga-OK                      VALUE '00'.
+           88 wss-fs-carga-EOF                     VALUE '10'.
+       77  wss-eof-carga                 PIC X     VALUE "N".
+
+       01  wss-fs-aud                    PIC X(2).
+           88 wss-fs-aud-OK                        VALUE '00'.
+           88 wss-fs-aud-NOEXISTE                  VALUE '05'.
+
+      * codigos ya ingresados en esta corrida, para detectar repetidos
+       77  wss-cont-sesion               PIC 9(3)  COMP VALUE 0.
+       01  VECTOR-CODIGOS-SESION         OCCURS 100 TIMES
+                                         PIC X(2).
+       77  wss-codigo-repetido           PIC X     VALUE "N".
+           88 CODIGO-REPETIDO                      VALUE "S".
+       77  WS-IND-SES                    PIC 9(3)  COMP.
+       77  wss-descrip-valida            PIC X     VALUE "N".
+
+      * modo de trabajo del programa y variables del mantenimiento
+       77  wss-modo                      PIC 9     VALUE 0.
+       77  wss-codigMat-mant             PIC X(2).
+       77  wss-accion-mant               PIC X.
+       77  wss-fin-mantenim              PIC X     VALUE "N".
+       77  wss-encontro-mant             PIC X     VALUE "N".
 
        LINKAGE SECTION.
 
@@ -39,20 +100,77 @@
       */////////////////////////////////////////////////////////////////
 
        MAIN-PROCEDURE.
-           PERFORM 1000-ABRIR-ARCHIVO
-           PERFORM 2000-INGRESAR-CODI-MAT-VALIDADO UNTIL FLAG = 1
-           PERFORM 3000-INGRE-DESCRIP-Y-CARG-ARCH UNTIL
+           PERFORM 0500-SELECCIONAR-MODO
+           EVALUATE wss-modo
+               WHEN 1
+                   PERFORM 1000-ABRIR-ARCHIVO
+                   PERFORM 2000-INGRESAR-CODI-MAT-VALIDADO
+                       UNTIL FLAG = 1
+                   PERFORM 3000-INGRE-DESCRIP-Y-CARG-ARCH UNTIL
                        wss-codigMateria = "FF"
-           PERFORM 4000-CERRAR-ARCHIVO
+                   PERFORM 4000-CERRAR-ARCHIVO
+               WHEN 2
+                   PERFORM 6000-MODO-MANTENIMIENTO
+               WHEN 3
+                   PERFORM 7000-MODO-CARGA-POR-ARCHIVO
+           END-EVALUATE
            PERFORM 5000-CERRAR-PROGRAMA.
 
       */////////////////////////////////////////////////////////////////
 
+       0500-SELECCIONAR-MODO.
+           PERFORM UNTIL wss-modo = 1 OR wss-modo = 2 OR wss-modo = 3
+               DISPLAY "1-CARGAR MATERIAS NUEVAS POR TECLADO"
+               DISPLAY "2-MANTENIMIENTO (MODIFICAR O DAR DE BAJA)"
+               DISPLAY "3-CARGAR MATERIAS DESDE ARCHIVO (CARGAMAT.DAT)"
+               ACCEPT wss-modo
+               IF wss-modo NOT = 1 AND wss-modo NOT = 2
+                       AND wss-modo NOT = 3
+                   DISPLAY "opcion invalida"
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
        1000-ABRIR-ARCHIVO.
-           OPEN OUTPUT  ARCH-MAT.
-           IF NOT wss-fs-mat-OK then
+           PERFORM 0900-CARGAR-CODIGOS-EXISTENTES
+           OPEN EXTEND  ARCH-MAT.
+           IF NOT wss-fs-mat-OK AND NOT wss-fs-mat-NOEXISTE then
                display "error al abrir el archivo"
                PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           OPEN EXTEND ARCH-AUDIT.
+           IF NOT wss-fs-aud-OK AND NOT wss-fs-aud-NOEXISTE then
+               display "error al abrir el archivo AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+      * precarga los codigos ya existentes en MATERIA.dat al vector de
+      * la sesion, para que 2100-VERIFICAR-CODIGO-DUPLICADO tambien
+      * los detecte y el archivo se mantenga entre corridas (OPEN
+      * EXTEND agrega al final en lugar de pisar lo ya cargado)
+       0900-CARGAR-CODIGOS-EXISTENTES.
+           OPEN INPUT ARCH-MAT
+           IF wss-fs-mat-OK THEN
+               MOVE "N" TO wss-eof-exist
+               READ ARCH-MAT AT END MOVE "S" TO wss-eof-exist
+               END-READ
+               PERFORM UNTIL wss-eof-exist = "S"
+                   ADD 1 TO wss-cont-sesion
+                   MOVE codigMateria TO
+                       VECTOR-CODIGOS-SESION(wss-cont-sesion)
+                   READ ARCH-MAT AT END MOVE "S" TO wss-eof-exist
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-MAT
+           ELSE
+               IF NOT wss-fs-mat-NOEXISTE THEN
+                   DISPLAY "error al leer los codigos existentes"
+               ELSE
+                   CLOSE ARCH-MAT
+               END-IF
            END-IF.
 
       *-----------------------------------------------------------------
@@ -63,7 +181,13 @@
            ACCEPT wss-codigMateria
            IF wss-codigMateria IS NUMERIC THEN
                IF wss-codigMateria >= 00 AND wss-codigMateria <=99 THEN
-                   MOVE 1 TO flag
+                   PERFORM 2100-VERIFICAR-CODIGO-DUPLICADO
+                   IF CODIGO-REPETIDO
+                       DISPLAY "error la materia " wss-codigMateria
+                           " ya fue ingresada"
+                   ELSE
+                       MOVE 1 TO flag
+                   END-IF
                ELSE
                    DISPLAY "eror ingreso un codigo invalido"
                END-IF
@@ -75,12 +199,28 @@
                END-IF
            END-IF.
 
+      *-----------------------------------------------------------------
+
+       2100-VERIFICAR-CODIGO-DUPLICADO.
+           MOVE "N" TO wss-codigo-repetido
+           PERFORM VARYING WS-IND-SES FROM 1 BY 1
+                   UNTIL WS-IND-SES > wss-cont-sesion
+                   OR CODIGO-REPETIDO
+               IF VECTOR-CODIGOS-SESION(WS-IND-SES) = wss-codigMateria
+                   MOVE "S" TO wss-codigo-repetido
+               END-IF
+           END-PERFORM.
+
       *-----------------------------------------------------------------
 
        3000-INGRE-DESCRIP-Y-CARG-ARCH.
            MOVE 0 TO flag
-           DISPLAY "INGRESE LA DESCRIPCION DE LA MATERIA"
-           ACCEPT wss-descripMateria
+           PERFORM 3100-INGRESAR-DESCRIP-VALIDADA
+           PERFORM 3200-INGRESAR-CARGA-HORARIA-VALIDADA
+
+           ADD 1 TO wss-cont-sesion
+           MOVE wss-codigMateria TO
+               VECTOR-CODIGOS-SESION(wss-cont-sesion)
 
            WRITE REG-MAT FROM WSS-REG-MAT
            IF NOT wss-fs-mat-OK then
@@ -88,8 +228,53 @@
                PERFORM 4000-CERRAR-ARCHIVO
                PERFORM 5000-CERRAR-PROGRAMA
            END-IF
+           MOVE wss-codigMateria TO aud-clave
+           PERFORM 3150-REGISTRAR-AUDITORIA
            PERFORM 2000-INGRESAR-CODI-MAT-VALIDADO UNTIL FLAG = 1.
 
+      *-----------------------------------------------------------------
+
+      * deja constancia en AUDIT.LOG de quien y cuando cargo la materia
+       3150-REGISTRAR-AUDITORIA.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD
+           ACCEPT aud-hora FROM TIME
+           ACCEPT aud-usuario FROM ENVIRONMENT "USER"
+           MOVE "PGENMATE" TO aud-programa
+           WRITE REG-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al escribir en AUDIT.LOG"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3100-INGRESAR-DESCRIP-VALIDADA.
+           MOVE "N" TO wss-descrip-valida
+           PERFORM UNTIL wss-descrip-valida = "S"
+               DISPLAY "INGRESE LA DESCRIPCION DE LA MATERIA"
+               ACCEPT wss-descripMateria
+               IF wss-descripMateria = SPACES
+                   DISPLAY "error la descripcion no puede quedar en "
+                       "blanco"
+               ELSE
+                   MOVE "S" TO wss-descrip-valida
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3200-INGRESAR-CARGA-HORARIA-VALIDADA.
+           MOVE "N" TO wss-descrip-valida
+           PERFORM UNTIL wss-descrip-valida = "S"
+               DISPLAY "INGRESE LA CARGA HORARIA DE LA MATERIA (EN "
+                   "HORAS)"
+               ACCEPT wss-cargaHoraria
+               IF wss-cargaHoraria IS NUMERIC AND wss-cargaHoraria > 0
+                   MOVE "S" TO wss-descrip-valida
+               ELSE
+                   DISPLAY "error ingrese una carga horaria valida"
+               END-IF
+           END-PERFORM.
+
       *-----------------------------------------------------------------
 
        4000-CERRAR-ARCHIVO.
@@ -97,12 +282,137 @@
            IF NOT wss-fs-mat-OK then
                display "error al  cerrar el archivo"
                PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           CLOSE ARCH-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al cerrar AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       5000-CERRAR-PROGRAMA.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+
+       6000-MODO-MANTENIMIENTO.
+           MOVE "N" TO wss-fin-mantenim
+           PERFORM UNTIL wss-fin-mantenim = "S"
+               PERFORM 6100-PEDIR-CODIGO-A-MANTENER
+               IF wss-codigMat-mant = "FF"
+                   MOVE "S" TO wss-fin-mantenim
+               ELSE
+                   PERFORM 6200-BUSCAR-Y-ACTUALIZAR
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       6100-PEDIR-CODIGO-A-MANTENER.
+           DISPLAY "INGRESE EL CODIGO DE LA MATERIA A MODIFICAR/DAR"
+               " DE BAJA (FF PARA TERMINAR)"
+           ACCEPT wss-codigMat-mant.
+
+      *-----------------------------------------------------------------
+
+       6200-BUSCAR-Y-ACTUALIZAR.
+           OPEN I-O ARCH-MAT
+           IF NOT wss-fs-mat-OK THEN
+               DISPLAY "error al abrir el archivo"
+           ELSE
+               MOVE "N" TO wss-encontro-mant
+               MOVE wss-codigMat-mant TO codigMateria
+               READ ARCH-MAT KEY IS codigMateria
+                   INVALID KEY MOVE "N" TO wss-encontro-mant
+                   NOT INVALID KEY MOVE "S" TO wss-encontro-mant
+               END-READ
+
+               IF wss-encontro-mant = "S" THEN
+                   PERFORM 6300-APLICAR-ACCION
+               ELSE
+                   DISPLAY "la materia " wss-codigMat-mant
+                       " no existe en el archivo"
+               END-IF
+
+               CLOSE ARCH-MAT
            END-IF.
 
       *-----------------------------------------------------------------
 
-      5000-CERRAR-PROGRAMA.
-           STOP RUN.
-      
+       6300-APLICAR-ACCION.
+           DISPLAY "(M)odificar descripcion o dar de (B)aja ?"
+           ACCEPT wss-accion-mant
+           EVALUATE wss-accion-mant
+               WHEN "M" WHEN "m"
+                   PERFORM 3100-INGRESAR-DESCRIP-VALIDADA
+                   PERFORM 3200-INGRESAR-CARGA-HORARIA-VALIDADA
+                   MOVE wss-descripMateria TO descripMateria
+                   MOVE wss-cargaHoraria TO cargaHoraria
+                   REWRITE REG-MAT
+               WHEN "B" WHEN "b"
+                   SET MATERIA-INACTIVA TO TRUE
+                   REWRITE REG-MAT
+                   DISPLAY "materia " wss-codigMat-mant " dada de baja"
+               WHEN OTHER
+                   DISPLAY "opcion invalida, no se modifico nada"
+           END-EVALUATE
+           IF NOT wss-fs-mat-OK THEN
+               DISPLAY "error al actualizar el archivo"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       7000-MODO-CARGA-POR-ARCHIVO.
+           PERFORM 1000-ABRIR-ARCHIVO
+           OPEN INPUT ARCH-CARGA-MAT
+           IF NOT wss-fs-carga-OK THEN
+               DISPLAY "error al abrir el archivo de carga CARGAMAT.DAT"
+           ELSE
+               MOVE "N" TO wss-eof-carga
+               READ ARCH-CARGA-MAT AT END MOVE "S" TO wss-eof-carga
+               END-READ
+               PERFORM UNTIL wss-eof-carga = "S"
+                   PERFORM 7100-VALIDAR-Y-CARGAR-DESDE-ARCH
+                   READ ARCH-CARGA-MAT AT END MOVE "S" TO wss-eof-carga
+                   END-READ
+               END-PERFORM
+               CLOSE ARCH-CARGA-MAT
+           END-IF
+           PERFORM 4000-CERRAR-ARCHIVO.
+
+      *-----------------------------------------------------------------
+
+       7100-VALIDAR-Y-CARGAR-DESDE-ARCH.
+           MOVE carga-codigMateria   TO wss-codigMateria
+           MOVE carga-descripMateria TO wss-descripMateria
+           MOVE carga-cargaHoraria   TO wss-cargaHoraria
+
+           IF wss-codigMateria IS NUMERIC
+                   AND wss-codigMateria >= 00 AND wss-codigMateria <= 99
+               IF wss-descripMateria = SPACES
+                   DISPLAY "descripcion en blanco en CARGAMAT.DAT "
+                       "para la materia " wss-codigMateria
+                       ", se omite del archivo"
+               ELSE
+                   PERFORM 2100-VERIFICAR-CODIGO-DUPLICADO
+                   IF CODIGO-REPETIDO
+                       DISPLAY "error la materia " wss-codigMateria
+                           " ya fue ingresada, se omite del archivo"
+                   ELSE
+                       ADD 1 TO wss-cont-sesion
+                       MOVE wss-codigMateria TO
+                           VECTOR-CODIGOS-SESION(wss-cont-sesion)
+                       WRITE REG-MAT FROM WSS-REG-MAT
+                       IF NOT wss-fs-mat-OK THEN
+                           DISPLAY "error al escribir el archivo"
+                       END-IF
+                   END-IF
+               END-IF
+           ELSE
+               DISPLAY "codigo invalido en CARGAMAT.DAT: "
+                   carga-codigMateria ", se omite"
+           END-IF.
+
       *-----------------------------------------------------------------
        END PROGRAM PGENMATE.
