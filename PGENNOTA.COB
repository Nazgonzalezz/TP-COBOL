@@ -0,0 +1,250 @@
+      ******************************************************************
+      * Author: Gonzalez Nazarena Araceli
+      * Date:
+      * Purpose: Programa que genera el archivo "NOTAS.DAT" con los
+      *    datos que se ingresan por teclado, validando que el alumno
+      *    y la materia existan contra ALUMNOS.DAT y MATERIA.dat a
+      *    traves de RLEEALUM y RLEEMATE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGENNOTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL ARCH-NOT         ASSIGN TO "NOTAS.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-not.
+
+       SELECT OPTIONAL ARCH-AUDIT       ASSIGN TO "AUDIT.LOG"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-aud.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-NOT.
+           01  REG-NOT.
+                05 NOT-NRO-ALUMNO     PIC 9(4).
+                05 NOT-NRO-MATERIA    PIC 99.
+                05 NOT-ANIO           PIC 9(4).
+                05 NOT-MES            PIC 99.
+                05 NOT-NOTA           PIC 99V99.
+                05 ESPACIO            PIC XX.
+
+       FD  ARCH-AUDIT.
+           01  REG-AUDIT.
+                05 aud-fecha          PIC 9(8).
+                05 FILLER             PIC X     VALUE SPACE.
+                05 aud-hora           PIC 9(6).
+                05 FILLER             PIC X     VALUE SPACE.
+                05 aud-usuario        PIC X(20).
+                05 FILLER             PIC X     VALUE SPACE.
+                05 aud-programa       PIC X(8).
+                05 FILLER             PIC X     VALUE SPACE.
+                05 aud-clave          PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  flag                          PIC 9     VALUE 0.
+       77  wss-alumno-validado           PIC X     VALUE "N".
+       77  wss-materia-validada          PIC X     VALUE "N".
+       01  WSS-REG-NOT.
+                05 wss-nroAlumno      PIC X(4).
+                05 wss-nroMateria     PIC X(2).
+                05 wss-anio           PIC 9(4).
+                05 wss-mes            PIC 99.
+                05 wss-nota           PIC 99V99.
+                05 wss-espacio        PIC XX      VALUE SPACES.
+
+       01  wss-fs-not                    PIC X(2).
+           88 wss-fs-not-OK                        VALUE '00'.
+           88 wss-fs-not-EOF                       VALUE '10'.
+           88 wss-fs-not-NOEXISTE                  VALUE '05'.
+
+       01  wss-fs-aud                    PIC X(2).
+           88 wss-fs-aud-OK                        VALUE '00'.
+           88 wss-fs-aud-NOEXISTE                  VALUE '05'.
+
+       01  RUTINAS.
+           05 Ralum                      PIC X(8)  VALUE "RLEEALUM".
+           05 Rmate                      PIC X(8)  VALUE "RLEEMATE".
+
+      *VARIABLES PARA INVOCAR A LA RUTINA DE BUSCAR ALUMNOS
+       01  AREA-DE-COMMUNICATIONN.
+           05 DATOS-ENTRADA.
+               10 OPCION             PIC 9.
+               10 NUM-DAT-BUSCAR     PIC X(4).
+           05 DATOS-SALIDA.
+               10 DESCRIPCION        PIC X(23).
+               10 NAC-DATO           PIC X(3).
+               10 COMO-TERMINO.
+                   15 retorn-num     PIC 9(3).
+                   15 retorn-txt     PIC X(30).
+
+      *VARIABLES PARA INVOCAR A LA RUTINA DE BUSCAR MATERIAS
+       01  AREA-DE-COMMUNICATION-MAT.
+           05 DATOS-ENTRADA.
+               10 OPCION-M            PIC 9.
+               10 MAT-NUM-DAT-BUSCAR  PIC XX.
+           05 DATOS-SALIDA.
+               10 DESCRIPCION-MAT     PIC X(20).
+               10 CARGA-HORARIA-MAT   PIC 9(3).
+               10 COMO-TERMINO.
+                   15 retorn-num-m    PIC 9(3).
+                   15 retorn-txt-m    PIC X(30).
+
+       LINKAGE SECTION.
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+
+       MAIN-PROCEDURE.
+           PERFORM 1000-ABRIR-ARCHIVO
+           PERFORM 1500-CARGAR-VECTORES
+           PERFORM 2000-INGRESAR-NRO-ALUMNO-VALIDADO UNTIL FLAG = 1
+           PERFORM 3000-INGRE-DATOS-Y-CARG-ARCH UNTIL
+                       wss-nroAlumno = "FFFF"
+           PERFORM 4000-CERRAR-ARCHIVO
+           PERFORM 5000-CERRAR-PROGRAMA.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-ABRIR-ARCHIVO.
+           OPEN EXTEND  ARCH-NOT.
+           IF NOT wss-fs-not-OK AND NOT wss-fs-not-NOEXISTE then
+               display "error al abrir el archivo"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           OPEN EXTEND ARCH-AUDIT.
+           IF NOT wss-fs-aud-OK AND NOT wss-fs-aud-NOEXISTE then
+               display "error al abrir el archivo AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       1500-CARGAR-VECTORES.
+           INITIALIZE AREA-DE-COMMUNICATIONN
+           MOVE 1    TO OPCION
+           CALL Ralum USING AREA-DE-COMMUNICATIONN
+
+           INITIALIZE AREA-DE-COMMUNICATION-MAT
+           MOVE 1    TO OPCION-M
+           CALL Rmate USING AREA-DE-COMMUNICATION-MAT.
+
+      *-----------------------------------------------------------------
+
+       2000-INGRESAR-NRO-ALUMNO-VALIDADO.
+           DISPLAY "INGRESE EL NUMERO DE ALUMNO (4 digitos)"
+           DISPLAY "(para terminar de ingresar escriba FFFF)"
+           ACCEPT wss-nroAlumno
+           IF wss-nroAlumno IS NUMERIC THEN
+               PERFORM 2100-VALIDAR-ALUMNO-EXISTENTE
+           ELSE
+               IF wss-nroAlumno = "FFFF" THEN
+                   MOVE 1 TO flag
+               ELSE
+                   DISPLAY "error ingreso un numero invalido"
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2100-VALIDAR-ALUMNO-EXISTENTE.
+           INITIALIZE AREA-DE-COMMUNICATIONN
+           MOVE 2 TO OPCION
+           MOVE wss-nroAlumno TO NUM-DAT-BUSCAR
+           CALL Ralum USING AREA-DE-COMMUNICATIONN
+           IF retorn-num = 0 THEN
+               MOVE 1 TO flag
+           ELSE
+               DISPLAY "el alumno ingresado no existe, reingrese"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3000-INGRE-DATOS-Y-CARG-ARCH.
+           MOVE 0 TO flag
+
+           PERFORM 3100-INGRESAR-MATERIA-VALIDADA
+           PERFORM 3200-INGRESAR-PERIODO-Y-NOTA
+
+           WRITE REG-NOT FROM WSS-REG-NOT
+           IF NOT wss-fs-not-OK then
+               display "error al  escribir el archivo"
+               PERFORM 4000-CERRAR-ARCHIVO
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           MOVE SPACES TO aud-clave
+           STRING wss-nroAlumno DELIMITED BY SIZE
+               "/"              DELIMITED BY SIZE
+               wss-nroMateria   DELIMITED BY SIZE
+               INTO aud-clave
+           END-STRING
+           PERFORM 3150-REGISTRAR-AUDITORIA
+           PERFORM 2000-INGRESAR-NRO-ALUMNO-VALIDADO UNTIL FLAG = 1.
+
+      *-----------------------------------------------------------------
+
+      * deja constancia en AUDIT.LOG de quien y cuando cargo la nota
+       3150-REGISTRAR-AUDITORIA.
+           ACCEPT aud-fecha FROM DATE YYYYMMDD
+           ACCEPT aud-hora FROM TIME
+           ACCEPT aud-usuario FROM ENVIRONMENT "USER"
+           MOVE "PGENNOTA" TO aud-programa
+           WRITE REG-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al escribir en AUDIT.LOG"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3100-INGRESAR-MATERIA-VALIDADA.
+           MOVE "N" TO wss-materia-validada
+           PERFORM UNTIL wss-materia-validada = "S"
+               DISPLAY "INGRESE EL NUMERO DE MATERIA"
+               ACCEPT wss-nroMateria
+               INITIALIZE AREA-DE-COMMUNICATION-MAT
+               MOVE 4 TO OPCION-M
+               MOVE wss-nroMateria TO MAT-NUM-DAT-BUSCAR
+               CALL Rmate USING AREA-DE-COMMUNICATION-MAT
+               IF retorn-num-m = 0 THEN
+                   MOVE "S" TO wss-materia-validada
+               ELSE
+                   DISPLAY "la materia ingresada no existe o esta "
+                       "inactiva, reingrese"
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3200-INGRESAR-PERIODO-Y-NOTA.
+           DISPLAY "INGRESE EL ANIO DE CURSADA (4 digitos)"
+           ACCEPT wss-anio
+           DISPLAY "INGRESE EL MES DE CURSADA (2 digitos)"
+           ACCEPT wss-mes
+           DISPLAY "INGRESE LA NOTA (4 digitos, los ultimos 2 son los "
+               "decimales, ej: 0750 para 7.50)"
+           ACCEPT wss-nota.
+
+      *-----------------------------------------------------------------
+
+       4000-CERRAR-ARCHIVO.
+           CLOSE ARCH-NOT
+           IF NOT wss-fs-not-OK then
+               display "error al  cerrar el archivo"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF
+           CLOSE ARCH-AUDIT
+           IF NOT wss-fs-aud-OK then
+               display "error al cerrar AUDIT.LOG"
+               PERFORM 5000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       5000-CERRAR-PROGRAMA.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       END PROGRAM PGENNOTA.
