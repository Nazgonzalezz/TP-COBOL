@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Author: Gonzalez Nazarena Araceli
+      * Date:
+      * Purpose: Menu principal que permite invocar, sin salir del
+      *    programa, a los generadores de archivos y al listado de
+      *    notas
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PMENU.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  wss-opcion                    PIC 9     VALUE 0.
+
+       01  RUTINAS.
+           05 Pmate                      PIC X(8)  VALUE "PGENMATE".
+           05 Ppais                      PIC X(8)  VALUE "PGENPAIS".
+           05 Palum                      PIC X(8)  VALUE "PGENALUM".
+           05 Pnota                      PIC X(8)  VALUE "PGENNOTA".
+           05 Plisn                      PIC X(8)  VALUE "PLISNOTA".
+           05 Plisnac                    PIC X(8)  VALUE "PLISNACI".
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+
+       MAIN-PROCEDURE.
+           PERFORM 1000-MOSTRAR-MENU-Y-EJECUTAR UNTIL wss-opcion = 9
+           PERFORM 9000-CERRAR-PROGRAMA.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-MOSTRAR-MENU-Y-EJECUTAR.
+           DISPLAY "-----------------------------------------------"
+           DISPLAY "1-MATERIAS (PGENMATE)"
+           DISPLAY "2-NACIONALIDADES (PGENPAIS)"
+           DISPLAY "3-ALUMNOS (PGENALUM)"
+           DISPLAY "4-NOTAS (PGENNOTA)"
+           DISPLAY "5-LISTADO DE NOTAS (PLISNOTA)"
+           DISPLAY "6-ALUMNOS POR NACIONALIDAD (PLISNACI)"
+           DISPLAY "9-SALIR"
+           DISPLAY "-----------------------------------------------"
+           ACCEPT wss-opcion
+
+           EVALUATE wss-opcion
+               WHEN 1
+                   CALL Pmate
+               WHEN 2
+                   CALL Ppais
+               WHEN 3
+                   CALL Palum
+               WHEN 4
+                   CALL Pnota
+               WHEN 5
+                   CALL Plisn
+               WHEN 6
+                   CALL Plisnac
+               WHEN 9
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "opcion invalida"
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------
+
+       9000-CERRAR-PROGRAMA.
+           STOP RUN.
+
+      *-----------------------------------------------------------------
+       END PROGRAM PMENU.
