@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Author: Gonzalez Nazarena Araceli
+      * Date:
+      * Purpose: Programa que cuenta cuantos alumnos hay registrados
+      *    por cada nacionalidad, cruzando ALUMNOS.DAT contra el
+      *    vector de nacionalidades que carga RLEENACI
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLISNACI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL ARCH-ALU         ASSIGN TO "ALUMNOS.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-alu.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-ALU.
+           01  REG-ALU.
+                05 ALU-NRO-ALUMNO        PIC X(4).
+                05 ALU-NOMBRE            PIC X(23).
+                05 ALU-NRO-PAIS          PIC X(3).
+                05 espacio               PIC X.
+                05 ALU-FECHA-INGRESO     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  flag                          PIC X         VALUE "N".
+
+       01  wss-fs-alu                    PIC X(2).
+           88 wss-fs-alu-OK                            VALUE '00'.
+           88 wss-fs-alu-EOF                           VALUE '10'.
+
+       01  RUTINAS.
+           05 Rnaci                      PIC X(8)  VALUE "RLEENACI".
+
+       01  TALLY-NACION  OCCURS 100 TIMES.
+           05 tal-codigNacion            PIC X(3).
+           05 tal-cuenta                 PIC 9(5)  COMP.
+
+       77  wss-cont-nac                  PIC 9(3)  COMP VALUE 0.
+       01  WS-IND                        PIC 9(3)  COMP.
+          01  SW-INDICADOR               PIC X         VALUE SPACES.
+                 88 NO-ENCONTRADO                      VALUE "N".
+                  88 ENCONTRADO                        VALUE "S".
+
+       01  LINEA-REPORTE.
+           05 FILLER                     PIC X(14) VALUE
+           "NACIONALIDAD: ".
+           05 wss-nombreNac-rep          PIC X(20).
+           05 FILLER                     PIC X(23) VALUE
+           "  CANTIDAD DE ALUMNOS: ".
+           05 wss-cuenta-ed              PIC ZZZZ9.
+
+      *VARIABLES PARA INVOCAR A LA RUTINA DE BUSCAR NACIONALIDADES
+       01  AREA-DE-COMMUNICATION-NACI.
+           05 DATOS-ENTRADA.
+               10 OPCION-N            PIC 9.
+               10 NAC-NUM-DAT-BUSCAR  PIC X(3).
+           05 DATOS-SALIDA.
+               10 DESCRIPCION-NAC     PIC X(20).
+               10 COMO-TERMINO.
+                   15 retorn-num-n    PIC 9(3).
+                   15 retorn-txt-n    PIC X(30).
+
+       PROCEDURE DIVISION.
+      */////////////////////////////////////////////////////////////////
+
+       MAIN-PROCEDURE.
+           PERFORM 1000-CARGAR-VECTOR-NACIONALIDADES
+           PERFORM 2000-ABRIR-ARCH-ALUMNOS
+           PERFORM 3000-TALLAR-ALUMNOS-POR-NACION
+           PERFORM 4000-CERRAR-ARCH-ALUMNOS
+           PERFORM 5000-IMPRIMIR-REPORTE
+           PERFORM 6000-CERRAR-PROGRAMA.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-CARGAR-VECTOR-NACIONALIDADES.
+           INITIALIZE AREA-DE-COMMUNICATION-NACI
+           MOVE 1    TO OPCION-N
+           CALL Rnaci USING AREA-DE-COMMUNICATION-NACI.
+
+      *-----------------------------------------------------------------
+
+       2000-ABRIR-ARCH-ALUMNOS.
+           OPEN INPUT ARCH-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al abrir el archivo"
+               PERFORM 6000-CERRAR-PROGRAMA
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3000-TALLAR-ALUMNOS-POR-NACION.
+           READ ARCH-ALU AT END MOVE "S" TO flag
+           END-READ
+           PERFORM UNTIL flag = "S"
+               PERFORM 3100-REGISTRAR-TALLY
+               READ ARCH-ALU AT END MOVE "S" TO flag
+               END-READ
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       3100-REGISTRAR-TALLY.
+           SET NO-ENCONTRADO TO TRUE
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                   UNTIL WS-IND > wss-cont-nac OR ENCONTRADO
+               IF tal-codigNacion(WS-IND) EQUAL ALU-NRO-PAIS
+                   SET ENCONTRADO TO TRUE
+                   ADD 1 TO tal-cuenta(WS-IND)
+               END-IF
+           END-PERFORM
+
+           IF NO-ENCONTRADO
+               ADD 1 TO wss-cont-nac
+               MOVE ALU-NRO-PAIS TO tal-codigNacion(wss-cont-nac)
+               MOVE 1 TO tal-cuenta(wss-cont-nac)
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       4000-CERRAR-ARCH-ALUMNOS.
+           CLOSE ARCH-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al  cerrar el archivo"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       5000-IMPRIMIR-REPORTE.
+           DISPLAY "---------------------------------------------"
+           DISPLAY "ALUMNOS POR NACIONALIDAD"
+           DISPLAY "---------------------------------------------"
+           PERFORM VARYING WS-IND FROM 1 BY 1
+                   UNTIL WS-IND > wss-cont-nac
+               INITIALIZE AREA-DE-COMMUNICATION-NACI
+               MOVE 2    TO OPCION-N
+               MOVE tal-codigNacion(WS-IND) TO NAC-NUM-DAT-BUSCAR
+               CALL Rnaci USING AREA-DE-COMMUNICATION-NACI
+               IF retorn-num-n = 0
+                   MOVE DESCRIPCION-NAC TO wss-nombreNac-rep
+               ELSE
+                   MOVE "NACIONALIDAD NO ENCONTRADA" TO
+                       wss-nombreNac-rep
+               END-IF
+               MOVE tal-cuenta(WS-IND) TO wss-cuenta-ed
+               DISPLAY LINEA-REPORTE
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       6000-CERRAR-PROGRAMA.
+           GOBACK.
+
+      *-----------------------------------------------------------------
+       END PROGRAM PLISNACI.
