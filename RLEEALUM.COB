@@ -0,0 +1,169 @@
+      ******************************************************************
+      * Author: Gonzalez Nazarena Araceli
+      * Date:
+      * Purpose: Rutina que brinda tres opciones sobre ALUMNOS.DAT:
+      *     1) bajar datos del archivo a un vector de la rutina
+      *     2) buscar un dato dentro de los datos bajados al vector
+      *     3) mostrar los datos que contiene el archivo
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RLEEALUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL ARCH-ALU         ASSIGN TO "ALUMNOS.DAT"
+                                        ORGANIZATION IS SEQUENTIAL
+                                        FILE STATUS IS wss-fs-alu.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARCH-ALU.
+           01  REG-ALU.
+                05 ALU-NRO-ALUMNO        PIC X(4).
+                05 ALU-NOMBRE            PIC X(23).
+                05 ALU-NRO-PAIS          PIC X(3).
+                05 espacio               PIC X.
+                05 ALU-FECHA-INGRESO     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       77  flag                          PIC X         VALUE "N".
+       77  cont                          PIC 9(3) COMP VALUE 1.
+       01  WSS-REG-ALU.
+                05 wss-nroAlumno         PIC X(4).
+                05 wss-nombreAlumno      PIC X(23).
+                05 wss-nroPaisAlumno     PIC X(3).
+
+       01  wss-fs-alu                    PIC X(2).
+           88 wss-fs-alu-OK                            VALUE '00'.
+           88 wss-fs-alu-EOF                           VALUE '10'.
+
+       01  VECTOR-ALUMNOS  OCCURS 100 TIMES.
+           05 vec-nroAlumno              PIC X(4).
+           05 vec-nombreAlumno           PIC X(23).
+           05 vec-nroPaisAlumno          PIC X(3).
+
+       01  WS-IND                        PIC 9(2) COMP.
+          01  SW-INDICADOR               PIC X         VALUE SPACES.
+                 88 NO-ENCONTRADO                      VALUE "N".
+                  88 ENCONTRADO                        VALUE "S".
+       01  LINEA-MENU-ALU.
+           05 FILLER                     PIC X(8)      VALUE "CODIGO: ".
+           05 codi-menu                  PIC X(4).
+           05 FILLER                     PIC X(15)     VALUE
+           " DESCRIPCION: ".
+           05 nombreAlumno-menu          PIC X(23).
+
+       LINKAGE SECTION.
+       01  AREA-DE-COMMUNICATIONN.
+           05 DATOS-ENTRADA.
+               10 OPCION                 PIC 9.
+               10 NUM-DAT-BUSCAR         PIC X(4).
+           05 DATOS-SALIDA.
+               10 DESCRIPCION            PIC X(23).
+               10 NAC-DATO               PIC X(3).
+               10 COMO-TERMINO.
+                   15 retorn-num         PIC 9(3).
+                   15 retorn-txt         PIC X(30).
+
+
+       PROCEDURE DIVISION USING AREA-DE-COMMUNICATIONN.
+      */////////////////////////////////////////////////////////////////
+
+       MAIN-PROCEDURE.
+           EVALUATE OPCION
+               WHEN 1
+                   PERFORM 1000-CARGAR-VECTOR-DE-LA-RUTINA
+               WHEN 2
+                   PERFORM 2000-BUSCAR-DATO-EN-EL-VECTOR
+               WHEN 3
+                   PERFORM 3000-MOSTRAR-DATOS-DEL-ARCH
+               WHEN OTHER
+                   DISPLAY "error al seleccionar una opcion"
+           END-EVALUATE
+
+       GOBACK.
+
+      */////////////////////////////////////////////////////////////////
+
+       1000-CARGAR-VECTOR-DE-LA-RUTINA.
+           PERFORM 1100-ABRIR-ARCHIVO
+           PERFORM 1200-GUARDAR-DATOS-AL-VEC
+           PERFORM 1300-CERRAR-ARCHIVO.
+
+      *-----------------------------------------------------------------
+
+       1100-ABRIR-ARCHIVO.
+           OPEN INPUT  ARCH-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al abrir el archivo"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       1200-GUARDAR-DATOS-AL-VEC.
+           READ ARCH-ALU  AT END  MOVE "S" to flag
+           END-READ
+           PERFORM UNTIL flag = "S"
+               MOVE ALU-NRO-ALUMNO TO vec-nroAlumno(cont)
+               MOVE ALU-NOMBRE TO vec-nombreAlumno(cont)
+               MOVE ALU-NRO-PAIS TO vec-nroPaisAlumno(cont)
+               ADD 1 TO cont
+               READ ARCH-ALU AT END MOVE "S" to flag
+               END-READ
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+
+       1300-CERRAR-ARCHIVO.
+           CLOSE ARCH-ALU
+           IF NOT wss-fs-alu-OK then
+               display "error al  cerrar el archivo"
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       2000-BUSCAR-DATO-EN-EL-VECTOR.
+           SET NO-ENCONTRADO TO TRUE
+           MOVE 1 TO cont
+           PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 100
+                             OR ENCONTRADO
+               IF vec-nroAlumno(WS-IND)  EQUAL NUM-DAT-BUSCAR
+                   SET ENCONTRADO TO TRUE
+                   MOVE vec-nombreAlumno(WS-IND) TO DESCRIPCION
+                   MOVE vec-nroPaisAlumno(WS-IND) TO NAC-DATO
+                   MOVE 0 TO retorn-num
+               END-IF
+           END-PERFORM
+
+           IF NO-ENCONTRADO
+               MOVE "alumno no encontrado" TO retorn-txt
+               MOVE 10 TO retorn-num
+           END-IF.
+
+      *-----------------------------------------------------------------
+
+       3000-MOSTRAR-DATOS-DEL-ARCH.
+           PERFORM 1100-ABRIR-ARCHIVO
+           PERFORM 3100-MOSTRAR-DATOS
+           PERFORM 1300-CERRAR-ARCHIVO.
+
+      *-----------------------------------------------------------------
+
+       3100-MOSTRAR-DATOS.
+           MOVE "N" TO flag
+           READ ARCH-ALU AT END MOVE "S" to flag
+           END-READ
+           PERFORM UNTIL flag = "S"
+               MOVE ALU-NRO-ALUMNO TO vec-nroAlumno(cont)
+               MOVE ALU-NOMBRE TO vec-nombreAlumno(cont)
+               MOVE vec-nroAlumno(cont) TO codi-menu
+               MOVE  vec-nombreAlumno(cont) to nombreAlumno-menu
+               DISPLAY LINEA-MENU-ALU
+               DISPLAY "---------------------------------------------"
+               READ ARCH-ALU AT END MOVE "S" to flag
+               END-READ
+           END-PERFORM.
+
+      *-----------------------------------------------------------------
+       END PROGRAM RLEEALUM.
